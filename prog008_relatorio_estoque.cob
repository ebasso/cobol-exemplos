@@ -0,0 +1,117 @@
+      ******************************************************************
+      * Author: ENIO BASSO
+      * Date: 2018-02-26
+      * Purpose: COBOL STUDY - Relatorio de Reposicao de Estoque
+      *          Le o catalogo de produtos (FD-PRODUTOS) sequencialmente
+      *          e lista os produtos cuja RP-QTD esta abaixo do ponto de
+      *          reposicao, para uso do setor de compras.
+      *
+      * Para programar sugiro: o OpenCobolIDE para o Visual Studio Code
+      *
+      * Compilo com o gnu-cobol usando a seguinte command line:
+      * cobc -x -o bin/prog008_relatorio_estoque -std=default -I copybooks prog008_relatorio_estoque.cob && ./bin/prog008_relatorio_estoque
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG008-RELATORIO-ESTOQUE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FD-PRODUTOS ASSIGN TO WS-PROD-FILENAME
+                              ORGANIZATION INDEXED
+                              ACCESS MODE SEQUENTIAL
+                              RECORD KEY IS RP-PID
+                              ALTERNATE RECORD KEY IS RP-NOME
+                              FILE STATUS WS-FILE-STATUS-PROD.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * FILE DESCRIPTOR
+       FD FD-PRODUTOS
+          BLOCK CONTAINS 810 RECORDS
+          RECORD CONTAINS 69 CHARACTERS.
+           COPY PRODUTO.CPY.
+
+       WORKING-STORAGE SECTION.
+      ************ VARIAVES PARA OS ARQUIVOS ************
+           COPY PRODFILE.CPY.
+
+       77 WS-FILE-STATUS-PROD       PIC 9(02).
+
+      ************* VARIAVEIS PARA O PONTO DE REPOSICAO *********
+       77 WS-QTD-MINIMA             PIC 9(10)V9(02) VALUE 10.
+
+      ************* VARIAVEIS PARA CONTADORES ************
+       77 WS-CONT-LIDOS             PIC 9(05) VALUE ZERO.
+       77 WS-CONT-BAIXO-ESTOQUE     PIC 9(05) VALUE ZERO.
+       77 WS-FIM-ARQUIVO            PIC 9(01) VALUE ZERO.
+           88 FIM-DO-ARQUIVO        VALUE 1.
+
+       77 WS-ARQUIVO-ABERTO         PIC 9(01) VALUE ZERO.
+           88 ARQUIVO-ABERTO        VALUE 1.
+
+       LINKAGE SECTION.
+      * STATUS DE RETORNO PARA O PROCESSO CHAMADOR (PROG014-BATCH-
+      * NOTURNO): 0 = RELATORIO GERADO, NAO-ZERO = FALHA AO ABRIR
+      * O CATALOGO DE PRODUTOS.
+       01 LK-STATUS                 PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-STATUS.
+       MAIN-PROCEDURE.
+           MOVE 0 TO LK-STATUS.
+           PERFORM 00000-OPEN-FILE-PRODUTOS.
+
+           IF ARQUIVO-ABERTO
+              PERFORM 00001-CABECALHO
+              PERFORM 00004-LER-PRODUTO
+              PERFORM 00002-LISTA-PRODUTOS UNTIL FIM-DO-ARQUIVO
+              PERFORM 00003-RODAPE
+              CLOSE FD-PRODUTOS
+           ELSE
+              MOVE WS-FILE-STATUS-PROD TO LK-STATUS.
+
+           GOBACK.
+
+       00000-OPEN-FILE-PRODUTOS.
+           MOVE 0 TO WS-FILE-STATUS-PROD.
+           OPEN INPUT FD-PRODUTOS.
+
+           IF WS-FILE-STATUS-PROD NOT = 0
+              DISPLAY "-- ERRO AO ABRIR ARQUIVO DE PRODUTOS -->"
+                      WS-FILE-STATUS-PROD
+           ELSE
+              MOVE 1 TO WS-ARQUIVO-ABERTO.
+
+       00001-CABECALHO.
+           DISPLAY " ".
+           DISPLAY "==== RELATORIO DE REPOSICAO DE ESTOQUE ====".
+           DISPLAY "PONTO DE REPOSICAO: " WS-QTD-MINIMA.
+           DISPLAY " ".
+
+       00002-LISTA-PRODUTOS.
+           IF RP-QTD < WS-QTD-MINIMA
+              ADD 1 TO WS-CONT-BAIXO-ESTOQUE
+              DISPLAY "PID: " RP-PID
+                      "  NOME: " RP-NOME
+                      "  CATEGORIA: " RP-CATEGORIA
+                      "  QTD: " RP-QTD
+                      "  UNIDADE: " RP-UNIDADE
+                      "  DESCRICAO: " RP-DESCRICAO
+           END-IF.
+           PERFORM 00004-LER-PRODUTO.
+
+       00003-RODAPE.
+           DISPLAY " ".
+           DISPLAY "PRODUTOS LIDOS.......: " WS-CONT-LIDOS.
+           DISPLAY "ABAIXO DO MINIMO.....: " WS-CONT-BAIXO-ESTOQUE.
+
+       00004-LER-PRODUTO.
+           READ FD-PRODUTOS NEXT RECORD
+                AT END
+                   MOVE 1 TO WS-FIM-ARQUIVO
+                NOT AT END
+                   ADD 1 TO WS-CONT-LIDOS.
+
+       END PROGRAM PROG008-RELATORIO-ESTOQUE.
