@@ -17,9 +17,13 @@
        77 SAUX            PIC X(15).
        77 CONT            PIC 9(2).
        77 YESNO           PIC 9.
-       
+
        77 IDX PIC 9(1).
 
+      ************* VARIAVEIS PARA A LIMPEZA DE NOMES **************
+       77 WS-NOME-SUJO      PIC X(30).
+       77 WS-NOME-LIMPO     PIC X(30).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             MOVE "HELLO WORLD 123!!" TO SAUX.
@@ -70,6 +74,23 @@
             INSPECT SAUX REPLACING CHARACTERS BY "F".
             DISPLAY "SAUX='" SAUX "' - REPLACING ".
 
+            DISPLAY " ".
+            DISPLAY "==== EXEMPLO 2 - LIMPEZA DE NOME ====".
+            MOVE "   joao da silva   " TO WS-NOME-SUJO.
+            PERFORM 00002-LIMPA-NOME.
+            DISPLAY "WS-NOME-SUJO ='" WS-NOME-SUJO "'".
+            DISPLAY "WS-NOME-LIMPO='" WS-NOME-LIMPO "'".
+
            STOP RUN.
 
+      ******************************************************************
+      * ROTINA DE LIMPEZA DE NOME: DELEGA PARA O SUBPROGRAMA REUTILIZA
+      * VEL PROG015-LIMPA-NOME (TIRA ESPACOS NAS PONTAS, REMOVE PONTUA
+      * CAO PERDIDA E PASSA PARA MAIUSCULO), TAMBEM CHAMADO PELO
+      * PROG007_LOJA E PELO PROG04_FOLHA_PGTO.
+      ******************************************************************
+       00002-LIMPA-NOME.
+           MOVE WS-NOME-SUJO TO WS-NOME-LIMPO.
+           CALL "PROG015-LIMPA-NOME" USING WS-NOME-LIMPO.
+
        END PROGRAM PROG008_STRING.
