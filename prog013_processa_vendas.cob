@@ -0,0 +1,229 @@
+      ******************************************************************
+      * Author: ENIO BASSO
+      * Date: 2018-02-26
+      * Purpose: COBOL STUDY - Processamento de Vendas em Lote
+      *          Le um arquivo de pedidos de venda (PID + quantidade
+      *          vendida), baixa RP-QTD via REWRITE e grava o valor
+      *          da venda em um registro de vendas, para dar baixa no
+      *          estoque sem precisar passar pedido a pedido no menu
+      *          interativo do PROG007_LOJA.
+      *
+      * Para programar sugiro: o OpenCobolIDE para o Visual Studio Code
+      *
+      * Compilo com o gnu-cobol usando a seguinte command line:
+      * cobc -x -o bin/prog013_processa_vendas -std=default -I copybooks prog013_processa_vendas.cob && ./bin/prog013_processa_vendas
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG013-PROCESSA-VENDAS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FD-PRODUTOS ASSIGN TO WS-PROD-FILENAME
+                              ORGANIZATION INDEXED
+                              ACCESS MODE DYNAMIC
+                              RECORD KEY IS RP-PID
+                              ALTERNATE RECORD KEY IS RP-NOME
+                              FILE STATUS WS-FILE-STATUS-PROD.
+
+      * ARQUIVO DE PEDIDOS DE VENDA A PROCESSAR.
+           SELECT FD-VENDAS ASSIGN TO "VENDAS.DAT"
+                              ORGANIZATION LINE SEQUENTIAL
+                              FILE STATUS WS-FILE-STATUS-VENDA.
+
+      * REGISTRO DAS VENDAS EFETIVAMENTE BAIXADAS NO ESTOQUE.
+           SELECT FD-REGVENDAS ASSIGN TO "PROG10-001.VND"
+                              ORGANIZATION LINE SEQUENTIAL
+                              FILE STATUS WS-FILE-STATUS-REGVND.
+
+      * ARMAZENA O ULTIMO NUMERO DE NOTA FISCAL EMITIDO, PARA QUE A
+      * SEQUENCIA NAO SE REPITA DE UMA EXECUCAO PARA A OUTRA.
+           SELECT FD-NOTAFISCAL-KEY ASSIGN TO "PROG10-NF.KEY"
+                              ORGANIZATION LINE SEQUENTIAL
+                              FILE STATUS WS-FILE-STATUS-NF-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * FILE DESCRIPTOR
+       FD FD-PRODUTOS
+          BLOCK CONTAINS 810 RECORDS
+          RECORD CONTAINS 69 CHARACTERS.
+           COPY PRODUTO.CPY.
+
+       FD FD-VENDAS
+          RECORD CONTAINS 22 CHARACTERS.
+       01 REG-VENDA.
+           02 VD-PID              PIC 9(10).
+           02 VD-QTD              PIC 9(10)V9(02).
+
+       FD FD-REGVENDAS.
+       01 REG-VENDA-EFETIVADA     PIC X(80).
+
+       FD FD-NOTAFISCAL-KEY.
+       01 REGISTRO-NF-KEY         PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+      ************ VARIAVES PARA OS ARQUIVOS ************
+           COPY PRODFILE.CPY.
+
+       77 WS-FILE-STATUS-PROD       PIC 9(02).
+       77 WS-FILE-STATUS-VENDA      PIC 9(02).
+       77 WS-FILE-STATUS-REGVND     PIC 9(02).
+       77 WS-FILE-STATUS-NF-KEY     PIC 9(02).
+
+       77 WS-NOVA-QTD                PIC 9(10)V9(02).
+       77 WS-VALOR-VENDA             PIC 9(12)V9(02).
+       77 WS-VALOR-VENDA-EDT         PIC Z,ZZZ,ZZZ,ZZ9.99.
+       77 WS-DATA-VENDA               PIC 9(08).
+       77 WS-HORA-VENDA               PIC 9(08).
+
+      ************ VARIAVEL PARA NUMERACAO DA NOTA FISCAL ***********
+       77 WS-ULTIMO-NF               PIC 9(10) VALUE ZERO.
+
+      ************* VARIAVEIS PARA CONTADORES ************
+       77 WS-CONT-LIDOS             PIC 9(05) VALUE ZERO.
+       77 WS-CONT-VENDIDOS          PIC 9(05) VALUE ZERO.
+       77 WS-CONT-ERROS             PIC 9(05) VALUE ZERO.
+       77 WS-VALOR-TOTAL-VENDIDO    PIC 9(14)V9(02) VALUE ZERO.
+       77 WS-VALOR-TOTAL-EDT        PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+       77 WS-FIM-ARQUIVO            PIC 9(01) VALUE ZERO.
+           88 FIM-DO-ARQUIVO        VALUE 1.
+       77 WS-ARQUIVOS-OK            PIC 9(01) VALUE ZERO.
+           88 ARQUIVOS-OK           VALUE 1.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 00000-ABRE-ARQUIVOS.
+
+           IF ARQUIVOS-OK
+              PERFORM 00006-CARREGA-ULTIMO-NF
+              PERFORM 00001-LER-VENDA
+              PERFORM 00002-PROCESSA-VENDA UNTIL FIM-DO-ARQUIVO
+              PERFORM 00007-GRAVA-ULTIMO-NF
+              PERFORM 00003-RODAPE
+              CLOSE FD-PRODUTOS
+              CLOSE FD-VENDAS
+              CLOSE FD-REGVENDAS
+           END-IF.
+
+           STOP RUN.
+
+       00000-ABRE-ARQUIVOS.
+           MOVE 0 TO WS-FILE-STATUS-PROD.
+           OPEN I-O FD-PRODUTOS.
+           MOVE 0 TO WS-FILE-STATUS-VENDA.
+           OPEN INPUT FD-VENDAS.
+           MOVE 0 TO WS-FILE-STATUS-REGVND.
+           OPEN OUTPUT FD-REGVENDAS.
+
+           IF WS-FILE-STATUS-PROD NOT = 0
+              DISPLAY "-- ERRO AO ABRIR ARQUIVO DE PRODUTOS -->"
+                      WS-FILE-STATUS-PROD
+           ELSE
+           IF WS-FILE-STATUS-VENDA NOT = 0
+              DISPLAY "-- ERRO AO ABRIR ARQUIVO DE VENDAS -->"
+                      WS-FILE-STATUS-VENDA
+              CLOSE FD-PRODUTOS
+           ELSE
+           IF WS-FILE-STATUS-REGVND NOT = 0
+              DISPLAY "-- ERRO AO CRIAR REGISTRO DE VENDAS -->"
+                      WS-FILE-STATUS-REGVND
+              CLOSE FD-PRODUTOS
+              CLOSE FD-VENDAS
+           ELSE
+              MOVE 1 TO WS-ARQUIVOS-OK.
+
+       00001-LER-VENDA.
+           READ FD-VENDAS
+                AT END
+                   MOVE 1 TO WS-FIM-ARQUIVO
+                NOT AT END
+                   ADD 1 TO WS-CONT-LIDOS.
+
+       00002-PROCESSA-VENDA.
+           MOVE VD-PID TO RP-PID.
+           READ FD-PRODUTOS RECORD KEY RP-PID
+                INVALID KEY
+                   ADD 1 TO WS-CONT-ERROS
+                   DISPLAY "-- PID NAO ENCONTRADO --> " VD-PID
+                NOT INVALID KEY
+                   IF VD-QTD > RP-QTD
+                      ADD 1 TO WS-CONT-ERROS
+                      DISPLAY "-- ESTOQUE INSUFICIENTE --> " VD-PID
+                   ELSE
+                      PERFORM 00004-BAIXA-ESTOQUE
+                   END-IF.
+           PERFORM 00001-LER-VENDA.
+
+       00004-BAIXA-ESTOQUE.
+           COMPUTE WS-NOVA-QTD = RP-QTD - VD-QTD.
+           COMPUTE WS-VALOR-VENDA ROUNDED = RP-VALOR * VD-QTD.
+           MOVE WS-NOVA-QTD TO RP-QTD.
+           REWRITE REG-PRODUTO
+               INVALID KEY
+                  ADD 1 TO WS-CONT-ERROS
+                  DISPLAY "-- ERRO AO BAIXAR ESTOQUE --> " VD-PID
+               NOT INVALID KEY
+                  ADD 1 TO WS-CONT-VENDIDOS
+                  ADD WS-VALOR-VENDA TO WS-VALOR-TOTAL-VENDIDO
+                  PERFORM 00005-GRAVA-VENDA.
+
+       00005-GRAVA-VENDA.
+           ADD 1 TO WS-ULTIMO-NF.
+           ACCEPT WS-DATA-VENDA FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-VENDA FROM TIME.
+           MOVE WS-VALOR-VENDA TO WS-VALOR-VENDA-EDT.
+
+           STRING "NF="               DELIMITED BY SIZE
+                  WS-ULTIMO-NF        DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  WS-DATA-VENDA       DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-HORA-VENDA       DELIMITED BY SIZE
+                  " PID="             DELIMITED BY SIZE
+                  VD-PID              DELIMITED BY SIZE
+                  " QTD="             DELIMITED BY SIZE
+                  VD-QTD              DELIMITED BY SIZE
+                  " VALOR="           DELIMITED BY SIZE
+                  WS-VALOR-VENDA-EDT  DELIMITED BY SIZE
+                  INTO REG-VENDA-EFETIVADA.
+
+           WRITE REG-VENDA-EFETIVADA.
+
+       00006-CARREGA-ULTIMO-NF.
+      * CARREGA O NUMERO DA ULTIMA NOTA FISCAL EMITIDA NA EXECUCAO
+      * ANTERIOR, PARA QUE A NUMERACAO CONTINUE DE ONDE PAROU.
+           MOVE 0 TO WS-FILE-STATUS-NF-KEY.
+           OPEN INPUT FD-NOTAFISCAL-KEY.
+           IF WS-FILE-STATUS-NF-KEY = 0
+              READ FD-NOTAFISCAL-KEY INTO WS-ULTIMO-NF
+              CLOSE FD-NOTAFISCAL-KEY
+           ELSE
+              MOVE 0 TO WS-ULTIMO-NF
+              DISPLAY "-- SEM ARQUIVO DE NOTA FISCAL, INICIANDO EM 0".
+
+       00007-GRAVA-ULTIMO-NF.
+      * REGRAVA O ARQUIVO DE CHAVE COM O ULTIMO NUMERO DE NOTA FISCAL
+      * EMITIDO NESTA EXECUCAO, PARA A PROXIMA EXECUCAO CONTINUAR DAI.
+           MOVE 0 TO WS-FILE-STATUS-NF-KEY.
+           OPEN OUTPUT FD-NOTAFISCAL-KEY.
+           IF WS-FILE-STATUS-NF-KEY = 0
+              WRITE REGISTRO-NF-KEY FROM WS-ULTIMO-NF
+              CLOSE FD-NOTAFISCAL-KEY
+           ELSE
+              DISPLAY "-- ERRO AO GRAVAR ARQUIVO DE NOTA FISCAL -->"
+                      WS-FILE-STATUS-NF-KEY.
+
+       00003-RODAPE.
+           MOVE WS-VALOR-TOTAL-VENDIDO TO WS-VALOR-TOTAL-EDT.
+           DISPLAY " ".
+           DISPLAY "==== PROCESSAMENTO DE VENDAS EM LOTE ====".
+           DISPLAY "PEDIDOS LIDOS...........: " WS-CONT-LIDOS.
+           DISPLAY "VENDAS BAIXADAS.........: " WS-CONT-VENDIDOS.
+           DISPLAY "ERROS...................: " WS-CONT-ERROS.
+           DISPLAY "VALOR TOTAL VENDIDO.....: " WS-VALOR-TOTAL-EDT.
+
+       END PROGRAM PROG013-PROCESSA-VENDAS.
