@@ -0,0 +1,230 @@
+      ******************************************************************
+      * Author: ENIO BASSO
+      * Date: 2018-02-26
+      * Purpose: COBOL STUDY - Conciliacao Noturna do Catalogo de
+      *          Produtos. Le o total de controle informado pela area
+      *          de negocio (PROG10-CTRL.DAT: quantidade e valor
+      *          esperados) e confere contra o total realmente somado
+      *          em FD-PRODUTOS, para detectar divergencia entre o
+      *          estoque fisico e o que esta gravado no catalogo.
+      *
+      * Para programar sugiro: o OpenCobolIDE para o Visual Studio Code
+      *
+      * Compilo com o gnu-cobol usando a seguinte command line:
+      * cobc -x -o bin/prog012_concilia_produtos -std=default -I copybooks prog012_concilia_produtos.cob && ./bin/prog012_concilia_produtos
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG012-CONCILIA-PRODUTOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FD-PRODUTOS ASSIGN TO WS-PROD-FILENAME
+                              ORGANIZATION INDEXED
+                              ACCESS MODE SEQUENTIAL
+                              RECORD KEY IS RP-PID
+                              ALTERNATE RECORD KEY IS RP-NOME
+                              FILE STATUS WS-FILE-STATUS-PROD.
+
+      * TOTAL DE CONTROLE INFORMADO PELA AREA DE NEGOCIO PARA A
+      * CONFERENCIA NOTURNA (QTD E VALOR ESPERADOS DO CATALOGO).
+           SELECT FD-CONTROLE ASSIGN TO "PROG10-CTRL.DAT"
+                              ORGANIZATION LINE SEQUENTIAL
+                              FILE STATUS WS-FILE-STATUS-CTRL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * FILE DESCRIPTOR
+       FD FD-PRODUTOS
+          BLOCK CONTAINS 810 RECORDS
+          RECORD CONTAINS 69 CHARACTERS.
+           COPY PRODUTO.CPY.
+
+       FD FD-CONTROLE
+          RECORD CONTAINS 35 CHARACTERS.
+       01 REG-CONTROLE.
+           02 CT-QTD-TOTAL        PIC 9(12)V9(02).
+           02 CT-VALOR-TOTAL      PIC 9(14)V9(02).
+           02 CT-CONT-REGISTROS   PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+      ************ VARIAVES PARA OS ARQUIVOS ************
+           COPY PRODFILE.CPY.
+
+       77 WS-FILE-STATUS-PROD       PIC 9(02).
+       77 WS-FILE-STATUS-CTRL       PIC 9(02).
+
+      ************* VARIAVEIS PARA OS TOTAIS ************
+       77 WS-CTRL-QTD-TOTAL         PIC 9(12)V9(02) VALUE ZERO.
+       77 WS-CTRL-VALOR-TOTAL       PIC 9(14)V9(02) VALUE ZERO.
+       77 WS-CTRL-CONT-REGISTROS    PIC 9(05) VALUE ZERO.
+
+       77 WS-REAL-QTD-TOTAL         PIC 9(12)V9(02) VALUE ZERO.
+       77 WS-REAL-VALOR-TOTAL       PIC 9(14)V9(02) VALUE ZERO.
+
+       77 WS-DIF-QTD-TOTAL          PIC S9(12)V9(02) VALUE ZERO.
+       77 WS-DIF-VALOR-TOTAL        PIC S9(14)V9(02) VALUE ZERO.
+
+       77 WS-CTRL-QTD-EDT           PIC Z,ZZZ,ZZZ,ZZ9.99.
+       77 WS-CTRL-VALOR-EDT         PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+       77 WS-REAL-QTD-EDT           PIC Z,ZZZ,ZZZ,ZZ9.99.
+       77 WS-REAL-VALOR-EDT         PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+       77 WS-DIF-QTD-EDT            PIC -Z,ZZZ,ZZZ,ZZ9.99.
+       77 WS-DIF-VALOR-EDT          PIC -Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+      ************* VARIAVEIS PARA CONTADORES ************
+       77 WS-CONT-LIDOS             PIC 9(05) VALUE ZERO.
+
+       77 WS-FIM-ARQUIVO            PIC 9(01) VALUE ZERO.
+           88 FIM-DO-ARQUIVO        VALUE 1.
+       77 WS-ARQUIVOS-OK            PIC 9(01) VALUE ZERO.
+           88 ARQUIVOS-OK           VALUE 1.
+       77 WS-BATE                   PIC 9(01) VALUE ZERO.
+           88 CONCILIACAO-OK        VALUE 1.
+       77 WS-SEM-BASELINE           PIC 9(01) VALUE ZERO.
+           88 SEM-CONTROLE-ANTERIOR VALUE 1.
+
+       LINKAGE SECTION.
+      * STATUS DE RETORNO PARA O PROCESSO CHAMADOR (PROG014-BATCH-
+      * NOTURNO): 0 = CONCILIACAO EXECUTADA (BATENDO OU NAO COM O
+      * CONTROLE), NAO-ZERO = FALHA AO ABRIR ARQUIVO DE CONTROLE OU
+      * DE PRODUTOS.
+       01 LK-STATUS                 PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-STATUS.
+       MAIN-PROCEDURE.
+           MOVE 0 TO LK-STATUS.
+           PERFORM 00000-ABRE-ARQUIVOS.
+
+           IF ARQUIVOS-OK
+              PERFORM 00001-LER-PRODUTO
+              PERFORM 00002-SOMA-PRODUTO UNTIL FIM-DO-ARQUIVO
+              PERFORM 00003-CONFERE-TOTAIS
+              PERFORM 00006-GRAVA-CONTROLE
+              PERFORM 00004-RODAPE
+              CLOSE FD-PRODUTOS
+           ELSE
+              IF WS-FILE-STATUS-CTRL NOT = 0
+                 MOVE WS-FILE-STATUS-CTRL TO LK-STATUS
+              ELSE
+                 MOVE WS-FILE-STATUS-PROD TO LK-STATUS.
+
+           GOBACK.
+
+       00000-ABRE-ARQUIVOS.
+           MOVE 0 TO WS-FILE-STATUS-CTRL.
+           OPEN INPUT FD-CONTROLE.
+
+           IF WS-FILE-STATUS-CTRL = 35
+              DISPLAY "-- SEM CONTROLE ANTERIOR, ESTABELECENDO "
+                      "BASE NESTA EXECUCAO"
+              MOVE 1 TO WS-SEM-BASELINE
+              MOVE 0 TO WS-CTRL-QTD-TOTAL
+              MOVE 0 TO WS-CTRL-VALOR-TOTAL
+              MOVE 0 TO WS-CTRL-CONT-REGISTROS
+              PERFORM 00005-ABRE-FD-PRODUTOS
+           ELSE
+           IF WS-FILE-STATUS-CTRL NOT = 0
+              DISPLAY "-- ERRO AO ABRIR ARQUIVO DE CONTROLE -->"
+                      WS-FILE-STATUS-CTRL
+              DISPLAY "-- SEM TOTAL DE CONTROLE, CONCILIACAO ABORTADA"
+           ELSE
+              READ FD-CONTROLE INTO REG-CONTROLE
+              MOVE CT-QTD-TOTAL TO WS-CTRL-QTD-TOTAL
+              MOVE CT-VALOR-TOTAL TO WS-CTRL-VALOR-TOTAL
+              MOVE CT-CONT-REGISTROS TO WS-CTRL-CONT-REGISTROS
+              CLOSE FD-CONTROLE
+              PERFORM 00005-ABRE-FD-PRODUTOS.
+
+       00005-ABRE-FD-PRODUTOS.
+           MOVE 0 TO WS-FILE-STATUS-PROD.
+           OPEN INPUT FD-PRODUTOS.
+           IF WS-FILE-STATUS-PROD NOT = 0
+              DISPLAY "-- ERRO AO ABRIR ARQUIVO DE PRODUTOS -->"
+                      WS-FILE-STATUS-PROD
+           ELSE
+              MOVE 1 TO WS-ARQUIVOS-OK.
+
+       00001-LER-PRODUTO.
+           READ FD-PRODUTOS NEXT RECORD
+                AT END
+                   MOVE 1 TO WS-FIM-ARQUIVO
+                NOT AT END
+                   ADD 1 TO WS-CONT-LIDOS.
+
+       00002-SOMA-PRODUTO.
+           ADD RP-QTD TO WS-REAL-QTD-TOTAL.
+           COMPUTE WS-REAL-VALOR-TOTAL ROUNDED =
+                   WS-REAL-VALOR-TOTAL + (RP-VALOR * RP-QTD).
+           PERFORM 00001-LER-PRODUTO.
+
+       00003-CONFERE-TOTAIS.
+           COMPUTE WS-DIF-QTD-TOTAL =
+                   WS-REAL-QTD-TOTAL - WS-CTRL-QTD-TOTAL.
+           COMPUTE WS-DIF-VALOR-TOTAL =
+                   WS-REAL-VALOR-TOTAL - WS-CTRL-VALOR-TOTAL.
+
+           IF SEM-CONTROLE-ANTERIOR
+      * PRIMEIRA EXECUCAO: NAO HA CONTROLE ANTERIOR PARA COMPARAR, ENTAO
+      * ESTA CARGA E A BASE E NAO UMA DIVERGENCIA.
+              MOVE 1 TO WS-BATE
+           ELSE
+              IF WS-DIF-QTD-TOTAL = 0 AND WS-DIF-VALOR-TOTAL = 0
+                          AND WS-CONT-LIDOS = WS-CTRL-CONT-REGISTROS
+                 MOVE 1 TO WS-BATE
+              END-IF
+           END-IF.
+
+       00006-GRAVA-CONTROLE.
+      * GRAVA O TOTAL APURADO NESTA EXECUCAO COMO NOVO TOTAL DE
+      * CONTROLE, PARA QUE A PROXIMA CONCILIACAO NOTURNA TENHA UMA
+      * BASE REAL DE COMPARACAO EM VEZ DE DEPENDER DE MANUTENCAO
+      * MANUAL DO ARQUIVO PELA AREA DE NEGOCIO.
+           MOVE WS-REAL-QTD-TOTAL   TO CT-QTD-TOTAL.
+           MOVE WS-REAL-VALOR-TOTAL TO CT-VALOR-TOTAL.
+           MOVE WS-CONT-LIDOS       TO CT-CONT-REGISTROS.
+
+           MOVE 0 TO WS-FILE-STATUS-CTRL.
+           OPEN OUTPUT FD-CONTROLE.
+           IF WS-FILE-STATUS-CTRL = 0
+              WRITE REG-CONTROLE
+              CLOSE FD-CONTROLE
+           ELSE
+              DISPLAY "-- ERRO AO GRAVAR ARQUIVO DE CONTROLE -->"
+                      WS-FILE-STATUS-CTRL.
+
+       00004-RODAPE.
+           MOVE WS-CTRL-QTD-TOTAL   TO WS-CTRL-QTD-EDT.
+           MOVE WS-CTRL-VALOR-TOTAL TO WS-CTRL-VALOR-EDT.
+           MOVE WS-REAL-QTD-TOTAL   TO WS-REAL-QTD-EDT.
+           MOVE WS-REAL-VALOR-TOTAL TO WS-REAL-VALOR-EDT.
+           MOVE WS-DIF-QTD-TOTAL    TO WS-DIF-QTD-EDT.
+           MOVE WS-DIF-VALOR-TOTAL  TO WS-DIF-VALOR-EDT.
+
+           DISPLAY " ".
+           DISPLAY "==== CONCILIACAO NOTURNA DO CATALOGO ====".
+           DISPLAY "PRODUTOS LIDOS.........: " WS-CONT-LIDOS.
+           DISPLAY "REGISTROS DE CONTROLE..: " WS-CTRL-CONT-REGISTROS.
+           DISPLAY "QTD CONTROLE...........: " WS-CTRL-QTD-EDT.
+           DISPLAY "QTD APURADA............: " WS-REAL-QTD-EDT.
+           DISPLAY "DIFERENCA DE QTD.......: " WS-DIF-QTD-EDT.
+           DISPLAY "VALOR CONTROLE.........: " WS-CTRL-VALOR-EDT.
+           DISPLAY "VALOR APURADO..........: " WS-REAL-VALOR-EDT.
+           DISPLAY "DIFERENCA DE VALOR.....: " WS-DIF-VALOR-EDT.
+
+           IF SEM-CONTROLE-ANTERIOR
+              DISPLAY "RESULTADO..............: BASE ESTABELECIDA "
+                      "NESTA EXECUCAO"
+           ELSE
+              IF CONCILIACAO-OK
+                 DISPLAY "RESULTADO..............: OK - BATE COM O "
+                         "CONTROLE"
+              ELSE
+                 DISPLAY "RESULTADO..............: DIVERGENCIA - "
+                         "VERIFICAR ESTOQUE"
+              END-IF
+           END-IF.
+
+       END PROGRAM PROG012-CONCILIA-PRODUTOS.
