@@ -0,0 +1,159 @@
+      ******************************************************************
+      * Author: ENIO BASSO
+      * Date: 2018-02-26
+      * Purpose: COBOL STUDY - Ajuste de Precos em Lote
+      *          Le um arquivo de transacoes com PID + percentual (ou
+      *          valor fixo) e aplica o ajuste em RP-VALOR via REWRITE,
+      *          para reajustar toda a tabela de precos em uma unica
+      *          passada em vez de recadastrar produto por produto.
+      *
+      * Para programar sugiro: o OpenCobolIDE para o Visual Studio Code
+      *
+      * Compilo com o gnu-cobol usando a seguinte command line:
+      * cobc -x -o bin/prog009_ajuste_precos -std=default -I copybooks prog009_ajuste_precos.cob && ./bin/prog009_ajuste_precos
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG009-AJUSTE-PRECOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FD-PRODUTOS ASSIGN TO WS-PROD-FILENAME
+                              ORGANIZATION INDEXED
+                              ACCESS MODE DYNAMIC
+                              RECORD KEY IS RP-PID
+                              ALTERNATE RECORD KEY IS RP-NOME
+                              FILE STATUS WS-FILE-STATUS-PROD.
+
+      * ARQUIVO DE TRANSACOES DE AJUSTE DE PRECO.
+           SELECT FD-AJUSTES ASSIGN TO "AJUSTES.DAT"
+                              ORGANIZATION LINE SEQUENTIAL
+                              FILE STATUS WS-FILE-STATUS-AJUSTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * FILE DESCRIPTOR
+       FD FD-PRODUTOS
+          BLOCK CONTAINS 810 RECORDS
+          RECORD CONTAINS 69 CHARACTERS.
+           COPY PRODUTO.CPY.
+
+       FD FD-AJUSTES
+          RECORD CONTAINS 30 CHARACTERS.
+       01 REG-AJUSTE.
+      *    TIPO: 'P' = PERCENTUAL, 'V' = VALOR FIXO
+           02 AJ-PID             PIC 9(10).
+           02 AJ-TIPO            PIC X(01).
+           02 AJ-VALOR           PIC S9(06)V9(02).
+
+       WORKING-STORAGE SECTION.
+      ************ VARIAVES PARA OS ARQUIVOS ************
+           COPY PRODFILE.CPY.
+
+       77 WS-FILE-STATUS-PROD       PIC 9(02).
+       77 WS-FILE-STATUS-AJUSTE     PIC 9(02).
+
+       77 WS-NOVO-VALOR             PIC 9(10)V9(02).
+       77 WS-NOVO-VALOR-S           PIC S9(10)V9(02).
+
+      ************* VARIAVEIS PARA CONTADORES ************
+       77 WS-CONT-LIDOS             PIC 9(05) VALUE ZERO.
+       77 WS-CONT-APLICADOS         PIC 9(05) VALUE ZERO.
+       77 WS-CONT-ERROS             PIC 9(05) VALUE ZERO.
+
+       77 WS-FIM-ARQUIVO            PIC 9(01) VALUE ZERO.
+           88 FIM-DO-ARQUIVO        VALUE 1.
+       77 WS-ARQUIVOS-OK            PIC 9(01) VALUE ZERO.
+           88 ARQUIVOS-OK           VALUE 1.
+       77 WS-AJUSTE-INVALIDO        PIC 9(01) VALUE ZERO.
+           88 AJUSTE-RESULTADO-NEGATIVO VALUE 1.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 00000-ABRE-ARQUIVOS.
+
+           IF ARQUIVOS-OK
+              PERFORM 00001-LER-AJUSTE
+              PERFORM 00002-PROCESSA-AJUSTE UNTIL FIM-DO-ARQUIVO
+              PERFORM 00003-RODAPE
+              CLOSE FD-PRODUTOS
+              CLOSE FD-AJUSTES
+           END-IF.
+
+           STOP RUN.
+
+       00000-ABRE-ARQUIVOS.
+           MOVE 0 TO WS-FILE-STATUS-PROD.
+           OPEN I-O FD-PRODUTOS.
+           MOVE 0 TO WS-FILE-STATUS-AJUSTE.
+           OPEN INPUT FD-AJUSTES.
+
+           IF WS-FILE-STATUS-PROD NOT = 0
+              DISPLAY "-- ERRO AO ABRIR ARQUIVO DE PRODUTOS -->"
+                      WS-FILE-STATUS-PROD
+           ELSE
+           IF WS-FILE-STATUS-AJUSTE NOT = 0
+              DISPLAY "-- ERRO AO ABRIR ARQUIVO DE AJUSTES -->"
+                      WS-FILE-STATUS-AJUSTE
+              CLOSE FD-PRODUTOS
+           ELSE
+              MOVE 1 TO WS-ARQUIVOS-OK.
+
+       00001-LER-AJUSTE.
+           READ FD-AJUSTES
+                AT END
+                   MOVE 1 TO WS-FIM-ARQUIVO
+                NOT AT END
+                   ADD 1 TO WS-CONT-LIDOS.
+
+       00002-PROCESSA-AJUSTE.
+           MOVE AJ-PID TO RP-PID.
+           READ FD-PRODUTOS RECORD KEY RP-PID
+                INVALID KEY
+                   ADD 1 TO WS-CONT-ERROS
+                   DISPLAY "-- PID NAO ENCONTRADO --> " AJ-PID
+                NOT INVALID KEY
+                   PERFORM 00004-CALCULA-NOVO-VALOR
+                   IF AJUSTE-RESULTADO-NEGATIVO
+                      ADD 1 TO WS-CONT-ERROS
+                      DISPLAY "-- AJUSTE DEIXARIA O VALOR NEGATIVO, "
+                              "IGNORADO --> " AJ-PID
+                   ELSE
+                      MOVE WS-NOVO-VALOR TO RP-VALOR
+                      REWRITE REG-PRODUTO
+                          INVALID KEY
+                             ADD 1 TO WS-CONT-ERROS
+                             DISPLAY "-- ERRO AO GRAVAR PID --> " AJ-PID
+                          NOT INVALID KEY
+                             ADD 1 TO WS-CONT-APLICADOS
+                      END-REWRITE
+                   END-IF.
+           PERFORM 00001-LER-AJUSTE.
+
+       00004-CALCULA-NOVO-VALOR.
+           MOVE 0 TO WS-AJUSTE-INVALIDO.
+           EVALUATE AJ-TIPO
+              WHEN "P"
+                 COMPUTE WS-NOVO-VALOR-S ROUNDED =
+                         RP-VALOR + (RP-VALOR * AJ-VALOR / 100)
+              WHEN "V"
+                 COMPUTE WS-NOVO-VALOR-S ROUNDED = RP-VALOR + AJ-VALOR
+              WHEN OTHER
+                 MOVE RP-VALOR TO WS-NOVO-VALOR-S
+                 DISPLAY "-- TIPO DE AJUSTE INVALIDO --> " AJ-TIPO.
+
+           IF WS-NOVO-VALOR-S < 0
+              MOVE 1 TO WS-AJUSTE-INVALIDO
+           ELSE
+              MOVE WS-NOVO-VALOR-S TO WS-NOVO-VALOR.
+
+       00003-RODAPE.
+           DISPLAY " ".
+           DISPLAY "==== AJUSTE DE PRECOS EM LOTE ====".
+           DISPLAY "TRANSACOES LIDAS....: " WS-CONT-LIDOS.
+           DISPLAY "PRECOS AJUSTADOS....: " WS-CONT-APLICADOS.
+           DISPLAY "ERROS...............: " WS-CONT-ERROS.
+
+       END PROGRAM PROG009-AJUSTE-PRECOS.
