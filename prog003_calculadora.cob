@@ -10,8 +10,33 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULADORA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      * HISTORICO PERSISTENTE DE CALCULOS REALIZADOS.
+           SELECT FD-HISTORICO ASSIGN TO "PROG03-HIST.LOG"
+                          ORGANIZATION LINE SEQUENTIAL
+                          FILE STATUS WKS-FILE-STATUS-HIST.
+
+      * ARQUIVO DE TRANSACOES PARA PROCESSAMENTO EM LOTE.
+           SELECT FD-TRANSACOES ASSIGN TO "PROG03-TRANS.DAT"
+                          ORGANIZATION LINE SEQUENTIAL
+                          FILE STATUS WKS-FILE-STATUS-TRANS.
+
        DATA DIVISION.
        FILE SECTION.
+
+       FD FD-HISTORICO.
+       01 REG-HISTORICO         PIC X(80).
+
+       FD FD-TRANSACOES.
+       01 REG-TRANSACAO.
+           02 TRANS-OPCAO       PIC A(01).
+           02 TRANS-NUM-1       PIC S9(05)V99.
+           02 TRANS-NUM-2       PIC S9(05)V99.
+
        WORKING-STORAGE SECTION.
            77 WKS-NUM-1           PIC S9(05)V99    VALUES 0.
            77 WKS-NUM-2           PIC S9(05)V9(02) VALUES 0.
@@ -21,16 +46,47 @@
            77 WKS-SAIR            PIC 9(1)         VALUES ZEROS.
            77 WKS-RESULT-FORMAT   PIC -ZZZZZZZZZ9.99.
 
+      ************* VARIAVEIS PARA O HISTORICO DE CALCULOS ***********
+           77 WKS-FILE-STATUS-HIST  PIC 9(02).
+           77 WKS-HIST-DATA         PIC 9(08).
+           77 WKS-HIST-HORA         PIC 9(08).
+           77 WKS-HIST-NUM-1-EDT    PIC -ZZZZZ9.99.
+           77 WKS-HIST-NUM-2-EDT    PIC -ZZZZZ9.99.
+           77 WKS-HIST-RESULT-EDT   PIC -ZZZZZZZZZ9.99.
+
+      ************* VARIAVEIS PARA O MODO LOTE ***********
+           77 WKS-FILE-STATUS-TRANS PIC 9(02).
+           77 WKS-FIM-TRANSACOES    PIC 9(01) VALUE ZERO.
+               88 FIM-DAS-TRANSACOES VALUE 1.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM 00000-OPEN-FILE-HISTORICO.
+
+           PERFORM 00000-CALCULADORA UNTIL WKS-SAIR = 3.
 
-           PERFORM 00000-CALCULADORA UNTIL WKS-SAIR = 2.
+           CLOSE FD-HISTORICO.
 
            STOP RUN.
+
+       00000-OPEN-FILE-HISTORICO.
+           MOVE 0 TO WKS-FILE-STATUS-HIST.
+           OPEN EXTEND FD-HISTORICO.
+
+           IF WKS-FILE-STATUS-HIST = 35
+              OPEN OUTPUT FD-HISTORICO
+              CLOSE FD-HISTORICO
+              MOVE 0 TO WKS-FILE-STATUS-HIST
+              OPEN EXTEND FD-HISTORICO
+           END-IF.
+
+           IF WKS-FILE-STATUS-HIST NOT = 0
+              DISPLAY "-- ERRO AO ABRIR ARQUIVO DE HISTORICO -->"
+                      WKS-FILE-STATUS-HIST.
        
        00000-CALCULADORA.
            DISPLAY "============ CALCULADORA ============= ".
-           DISPLAY "1-. USAR CALCULADORA, 2-. SAIR".
+           DISPLAY "1-. USAR CALCULADORA, 2-. MODO LOTE, 3-. SAIR".
            ACCEPT WKS-SAIR.
 
            IF WKS-SAIR = 1
@@ -38,18 +94,26 @@
               PERFORM 00002-EXECUTAR-OPERACOES
            END-IF.
 
+           IF WKS-SAIR = 2
+              PERFORM 00003-MODO-LOTE
+           END-IF.
+
        00001-PEDIR-DADOS.
            DISPLAY "OPERACAO: ".
            DISPLAY "(S)oma, s(U)btracao, (M)ultiplicacao e (D)ivisao".
-           DISPLAY "(P)otencia".
+           DISPLAY "(P)otencia, (T)porcentagem, (R)aiz quadrada".
            DISPLAY "==>".
            ACCEPT WKS-OPCAO.
 
            DISPLAY "VALOR 1:".
            ACCEPT WKS-NUM-1.
 
-           DISPLAY "VALOR 2:".
-           ACCEPT WKS-NUM-2.
+           IF WKS-OPCAO NOT = "R" AND WKS-OPCAO NOT = "r"
+              DISPLAY "VALOR 2:"
+              ACCEPT WKS-NUM-2
+           ELSE
+              MOVE 0 TO WKS-NUM-2
+           END-IF.
 
        00002-EXECUTAR-OPERACOES.
            MOVE FUNCTION UPPER-CASE(WKS-OPCAO) TO WKS-OPCAO.
@@ -63,21 +127,97 @@
               MULTIPLY WKS-NUM-1 BY WKS-NUM-2 GIVING WKS-RESULTADO
            ELSE 
            IF WKS-OPCAO = "D"
-              DIVIDE WKS-NUM-1 BY WKS-NUM-2 GIVING WKS-RESULTADO
-                                         REMAINDER WKS-RESTO
+              IF WKS-NUM-2 = 0
+                 DISPLAY "-- ERRO: DIVISAO POR ZERO NAO PERMITIDA"
+                 MOVE 0 TO WKS-RESULTADO
+              ELSE
+                 DIVIDE WKS-NUM-1 BY WKS-NUM-2 GIVING WKS-RESULTADO
+                                            REMAINDER WKS-RESTO
+              END-IF
            ELSE
            IF WKS-OPCAO = "P"
               COMPUTE WKS-RESULTADO = WKS-NUM-1 ** WKS-NUM-2
+           ELSE
+           IF WKS-OPCAO = "T"
+      * WKS-NUM-1 PORCENTO DE WKS-NUM-2.
+              COMPUTE WKS-RESULTADO ROUNDED =
+                      WKS-NUM-2 * WKS-NUM-1 / 100
+           ELSE
+           IF WKS-OPCAO = "R"
+              IF WKS-NUM-1 < 0
+                 DISPLAY "-- ERRO: RAIZ DE NUMERO NEGATIVO"
+                 MOVE 0 TO WKS-RESULTADO
+              ELSE
+                 COMPUTE WKS-RESULTADO ROUNDED =
+                         FUNCTION SQRT(WKS-NUM-1)
+              END-IF
            ELSE
               DISPLAY "OPCAO INVALIDA"
            END-IF
            END-IF
            END-IF
            END-IF
+           END-IF
            END-IF.
-           IF WKS-OPCAO = "S" OR "U" OR "M" OR "D" OR "P"
+           IF WKS-OPCAO = "S" OR "U" OR "M" OR "D" OR "P" OR "T" OR "R"
                MOVE WKS-RESULTADO TO WKS-RESULT-FORMAT
               DISPLAY "Resultado: " WKS-RESULT-FORMAT
+              PERFORM 9000-GRAVA-HISTORICO
            END-IF.
-        
+
+       9000-GRAVA-HISTORICO.
+           ACCEPT WKS-HIST-DATA FROM DATE YYYYMMDD.
+           ACCEPT WKS-HIST-HORA FROM TIME.
+           MOVE WKS-NUM-1     TO WKS-HIST-NUM-1-EDT.
+           MOVE WKS-NUM-2     TO WKS-HIST-NUM-2-EDT.
+           MOVE WKS-RESULTADO TO WKS-HIST-RESULT-EDT.
+
+           STRING WKS-HIST-DATA       DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  WKS-HIST-HORA       DELIMITED BY SIZE
+                  " OP="              DELIMITED BY SIZE
+                  WKS-OPCAO           DELIMITED BY SIZE
+                  " V1="              DELIMITED BY SIZE
+                  WKS-HIST-NUM-1-EDT  DELIMITED BY SIZE
+                  " V2="              DELIMITED BY SIZE
+                  WKS-HIST-NUM-2-EDT  DELIMITED BY SIZE
+                  " RESULT="          DELIMITED BY SIZE
+                  WKS-HIST-RESULT-EDT DELIMITED BY SIZE
+                  INTO REG-HISTORICO.
+
+           WRITE REG-HISTORICO.
+
+      ******************************************************************
+      * MODO LOTE: LE OPERACOES DE PROG03-TRANS.DAT (OPCAO, VALOR 1,
+      * VALOR 2) E PROCESSA CADA UMA SEM INTERACAO COM O OPERADOR.
+      ******************************************************************
+       00003-MODO-LOTE.
+           MOVE 0 TO WKS-FILE-STATUS-TRANS.
+           MOVE 0 TO WKS-FIM-TRANSACOES.
+           OPEN INPUT FD-TRANSACOES.
+
+           IF WKS-FILE-STATUS-TRANS NOT = 0
+              DISPLAY "-- ERRO AO ABRIR ARQUIVO DE TRANSACOES -->"
+                      WKS-FILE-STATUS-TRANS
+           ELSE
+              PERFORM 00003-A-LER-TRANSACAO
+              PERFORM 00003-B-PROCESSA-TRANSACAO
+                  UNTIL FIM-DAS-TRANSACOES
+              CLOSE FD-TRANSACOES.
+
+       00003-A-LER-TRANSACAO.
+           READ FD-TRANSACOES NEXT RECORD
+                AT END
+                   MOVE 1 TO WKS-FIM-TRANSACOES.
+
+       00003-B-PROCESSA-TRANSACAO.
+           MOVE TRANS-OPCAO TO WKS-OPCAO.
+           MOVE TRANS-NUM-1 TO WKS-NUM-1.
+           MOVE TRANS-NUM-2 TO WKS-NUM-2.
+           DISPLAY "-- LOTE: OP=" TRANS-OPCAO
+                   " V1=" TRANS-NUM-1
+                   " V2=" TRANS-NUM-2.
+           PERFORM 00002-EXECUTAR-OPERACOES.
+           PERFORM 00003-A-LER-TRANSACAO.
+
        END PROGRAM CALCULADORA.
