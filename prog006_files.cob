@@ -14,12 +14,16 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-           SELECT MY-FILE ASSIGN TO "DADOS.TXT".
+           SELECT MY-FILE ASSIGN TO "DADOS.TXT"
+                          ORGANIZATION INDEXED
+                          ACCESS MODE DYNAMIC
+                          RECORD KEY IS RC-TID
+                          FILE STATUS WS-FILE-STATUS-MY.
 
        DATA DIVISION.
        FILE SECTION.
-       
-      * FILE DESCRIPTOR 
+
+      * FILE DESCRIPTOR
        FD MY-FILE.
        01 RC-TRABALHADOR.
           02 RC-TID             PIC 9(5).
@@ -29,9 +33,9 @@
           02 RC-DPTO-2          PIC X(2).
 
        WORKING-STORAGE SECTION.
-       
+
        01 TAB-TRABALHADOR.
-          02 TRABALHADOR OCCURS 3 TIMES INDEXED BY TID. 
+          02 TRABALHADOR OCCURS 3 TIMES INDEXED BY TID.
              03 NOME            PIC X(5).
              03 SALARIO         PIC 9(5)V99.
              03 DPTO            PIC X(2) VALUES SPACES OCCURS 2 TIMES.
@@ -39,29 +43,56 @@
        77 SAUX            PIC X(15).
        77 CONT            PIC 9(2).
        77 YESNO           PIC 9.
-       
+
        77 IDX PIC 9(1).
 
-       PROCEDURE DIVISION.
+       77 WS-FILE-STATUS-MY     PIC 9(02).
+           COPY FSTATUS.CPY.
+
+       77 WS-FIM-ARQUIVO        PIC 9(01) VALUE ZERO.
+           88 FIM-DO-ARQUIVO    VALUE 1.
+
+       LINKAGE SECTION.
+      * STATUS DE RETORNO PARA O PROCESSO CHAMADOR (PROG014-BATCH-
+      * NOTURNO): 0 = OK, NAO-ZERO = ULTIMO ERRO DE ARQUIVO OCORRIDO
+      * NA CRIACAO OU NA LISTAGEM DE DADOS.TXT.
+       01 LK-STATUS              PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-STATUS.
        MAIN-PROCEDURE.
+           MOVE 0 TO LK-STATUS.
 
             MOVE "JOSEA1111111A1A4MARIA2222222A2  FABIO3333333A2A3" TO T
       -AB-TRABALHADOR.
-            
+
             DISPLAY " ".
             DISPLAY "====00001-DISPLAY-TRABALHADOR====".
+            MOVE 0 TO WS-FILE-STATUS-MY.
             OPEN OUTPUT MY-FILE.
 
-            MOVE 1 TO IDX.
-            PERFORM 00001-WRITE-TO-FILE UNTIL IDX > 3.
+            IF NOT FS-OK
+               MOVE WS-FILE-STATUS-MY TO LK-STATUS
+               DISPLAY "-- ERRO AO CRIAR ARQUIVO DADOS.TXT -->"
+                       WS-FILE-STATUS-MY
+            ELSE
+               MOVE 1 TO IDX
+               PERFORM 00001-WRITE-TO-FILE UNTIL IDX > 3
+               CLOSE MY-FILE
+               IF NOT FS-OK
+                  MOVE WS-FILE-STATUS-MY TO LK-STATUS
+                  DISPLAY "-- ERRO AO FECHAR ARQUIVO DADOS.TXT -->"
+                          WS-FILE-STATUS-MY
+               END-IF.
+
+            DISPLAY " ".
+            DISPLAY "====00002-LISTA-ARQUIVO====".
+            PERFORM 00002-LISTA-ARQUIVO.
 
-            CLOSE MY-FILE.
-            
-           STOP RUN.
+           GOBACK.
 
        00001-WRITE-TO-FILE.
            DISPLAY " ".
-           
+
            MOVE LOW-VALUES TO RC-TRABALHADOR.
            DISPLAY "IDX=" IDX.
            DISPLAY "TRABALHADOR(IDX)=" TRABALHADOR(IDX).
@@ -70,7 +101,48 @@
            MOVE SALARIO(IDX) TO RC-SALARIO.
            MOVE DPTO(IDX,1) TO RC-DPTO-1.
            MOVE DPTO(IDX,2) TO RC-DPTO-2.
-           WRITE RC-TRABALHADOR.
+           WRITE RC-TRABALHADOR
+                 INVALID KEY
+                    MOVE WS-FILE-STATUS-MY TO LK-STATUS
+                    DISPLAY "-- ERRO AO GRAVAR REGISTRO -->"
+                            WS-FILE-STATUS-MY
+           END-WRITE.
            ADD 1 TO IDX.
 
+      ******************************************************************
+      * LISTA TODOS OS REGISTROS GRAVADOS EM DADOS.TXT, EM ORDEM DE
+      * CHAVE (RC-TID), PARA CONFERENCIA DO ARQUIVO.
+      ******************************************************************
+       00002-LISTA-ARQUIVO.
+           MOVE 0 TO WS-FILE-STATUS-MY.
+           MOVE 0 TO WS-FIM-ARQUIVO.
+           OPEN INPUT MY-FILE.
+
+           IF NOT FS-OK
+              MOVE WS-FILE-STATUS-MY TO LK-STATUS
+              DISPLAY "-- ERRO AO ABRIR ARQUIVO DADOS.TXT -->"
+                      WS-FILE-STATUS-MY
+           ELSE
+              PERFORM 00002-A-LER-REGISTRO
+              PERFORM 00002-B-EXIBE-REGISTRO UNTIL FIM-DO-ARQUIVO
+              CLOSE MY-FILE
+              IF NOT FS-OK
+                 MOVE WS-FILE-STATUS-MY TO LK-STATUS
+                 DISPLAY "-- ERRO AO FECHAR ARQUIVO DADOS.TXT -->"
+                         WS-FILE-STATUS-MY
+              END-IF.
+
+       00002-A-LER-REGISTRO.
+           READ MY-FILE NEXT RECORD
+                AT END
+                   MOVE 1 TO WS-FIM-ARQUIVO.
+
+       00002-B-EXIBE-REGISTRO.
+           DISPLAY "RC-TID=" RC-TID
+                   "  RC-NOME=" RC-NOME
+                   "  RC-SALARIO=" RC-SALARIO
+                   "  RC-DPTO-1=" RC-DPTO-1
+                   "  RC-DPTO-2=" RC-DPTO-2.
+           PERFORM 00002-A-LER-REGISTRO.
+
        END PROGRAM PROG006_FILES.
