@@ -2,7 +2,11 @@
       * Author: ENIO BASSO
       * Date: 2018-02-26
       * Purpose: COBOL STUDY - TABLES 1 AND 2 DIMENSIONS
-      * 
+      *          Programa de folha de pagamento. O quadro de
+      *          funcionarios (TAB-TRABALHADOR) e carregado do arquivo
+      *          mestre de funcionarios (FD-FUNCIONARIOS) em vez de um
+      *          MOVE fixo, para suportar o quadro real da empresa.
+      *
       * Para programar sugiro: o OpenCobolIDE para o Visual Studio Code
       *
       * Compilo com o gnu-cobol usando a seguinte command line:
@@ -10,31 +14,100 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FOLHA-PGTO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      * ARQUIVO MESTRE DE FUNCIONARIOS.
+           SELECT FD-FUNCIONARIOS ASSIGN TO "PROG04-001.DAT"
+                              ORGANIZATION INDEXED
+                              ACCESS MODE DYNAMIC
+                              RECORD KEY IS FN-MATRICULA
+                              FILE STATUS WS-FILE-STATUS-FUNC.
+
+      * ARQUIVO DE REMESSA PARA DEPOSITO BANCARIO (FOLHA DE PAGAMENTO).
+           SELECT FD-DEPOSITO ASSIGN TO "PROG04-DEP.DAT"
+                              ORGANIZATION LINE SEQUENTIAL
+                              FILE STATUS WS-FILE-STATUS-DEP.
+
        DATA DIVISION.
        FILE SECTION.
+
+       FD FD-FUNCIONARIOS
+          RECORD CONTAINS 42 CHARACTERS.
+       01 REG-FUNCIONARIO.
+           02 FN-MATRICULA        PIC 9(05).
+           02 FN-NOME             PIC X(05).
+           02 FN-SALARIO          PIC 9(05)V99.
+           02 FN-DPTO             PIC X(02) OCCURS 2 TIMES.
+           02 FN-DT-ADMISSAO      PIC 9(08).
+           02 FN-CONTA-BANCO      PIC X(12).
+           02 FN-STATUS-REG       PIC X(01).
+
+       FD FD-DEPOSITO
+          RECORD CONTAINS 30 CHARACTERS.
+       01 REG-DEPOSITO            PIC X(30).
+
        WORKING-STORAGE SECTION.
-       
+
+       77 WS-FILE-STATUS-FUNC     PIC 9(02).
+       77 WS-FILE-STATUS-DEP      PIC 9(02).
+       77 WS-QTD-FUNC             PIC 9(03) VALUE ZERO.
+       77 WS-NOME-LIMPO           PIC X(30).
+
        01 TAB-TRABALHADOR.
-          02 TRABALHADOR OCCURS 3 TIMES INDEXED BY TID. 
+          02 TRABALHADOR OCCURS 100 TIMES INDEXED BY TID.
+             03 MATRICULA      PIC 9(05).
              03 NOME            PIC X(5).
              03 SALARIO         PIC 9(5)V99.
              03 DPTO            PIC X(2) VALUES SPACES OCCURS 2 TIMES.
-       
-       77 IDX PIC 9(1).
+             03 DT-ADMISSAO     PIC 9(08).
+             03 CONTA-BANCO     PIC X(12).
+             03 STATUS-REG      PIC X(01) VALUE "A".
+                88 REG-ATIVO    VALUE "A".
+                88 REG-INATIVO  VALUE "I".
+
+       77 IDX PIC 9(3).
+
+      ************* VARIAVEIS PARA O CALCULO DE FOLHA ************
+       77 WS-TX-INSS              PIC 9V9999 VALUE 0.1100.
+       77 WS-SAL-BRUTO            PIC 9(07)V99.
+       77 WS-SAL-DESCONTO         PIC 9(07)V99.
+       77 WS-SAL-LIQUIDO          PIC 9(07)V99.
+       77 WS-SAL-BRUTO-EDT        PIC Z,ZZZ,ZZ9.99.
+       77 WS-SAL-DESCONTO-EDT     PIC Z,ZZZ,ZZ9.99.
+       77 WS-SAL-LIQUIDO-EDT      PIC Z,ZZZ,ZZ9.99.
+
+       01 WS-REG-DEPOSITO.
+           02 WS-DEP-MATRICULA    PIC 9(05).
+           02 WS-DEP-CONTA        PIC X(12).
+           02 WS-DEP-VALOR        PIC 9(09)V99.
+
+      ************* VARIAVEIS PARA O RESUMO POR DEPARTAMENTO ********
+       01 TAB-DPTO-TOTAL.
+          02 DPTO-TOTAL-ITEM OCCURS 20 TIMES INDEXED BY DIDX.
+             03 DT-CODIGO       PIC X(02).
+             03 DT-VALOR        PIC 9(09)V99 VALUE ZERO.
+
+       77 WS-DT-VALOR-EDT         PIC ZZZ,ZZZ,ZZ9.99.
+       77 WS-QTD-DPTO             PIC 9(02) VALUE ZERO.
+       77 WS-DPTO-ACHOU           PIC 9(01).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            MOVE "JOSEA1111111A1A4MARIA2222222A2  FABIO3333333A2A3" TO T
-      -AB-TRABALHADOR.
+            DISPLAY " ".
+            DISPLAY "====00000-CARREGA-TRABALHADORES====".
+            PERFORM 00000-CARREGA-TRABALHADORES.
+
             DISPLAY " ".
             DISPLAY "====TAB-TRABALHADOR====".
-            DISPLAY "INITIAL VALUE".
-            DISPLAY TAB-TRABALHADOR.
+            DISPLAY "QTD DE FUNCIONARIOS CARREGADOS: " WS-QTD-FUNC.
 
             MOVE 1 TO IDX.
             DISPLAY " ".
             DISPLAY "====00001-DISPLAY-TRABALHADOR====".
-            PERFORM 00001-DISPLAY-TRABALHADOR UNTIL IDX > 3.
+            PERFORM 00001-DISPLAY-TRABALHADOR UNTIL IDX > WS-QTD-FUNC.
 
             DISPLAY " ".
             DISPLAY "====00002-DISPLAY-BY-SEARCH====".
@@ -44,19 +117,127 @@
             DISPLAY "====00003-REMOVE-TRABALHADOR====".
             PERFORM 00003-REMOVE-TRABALHADOR.
 
+            DISPLAY " ".
+            DISPLAY "====00004-GERA-ARQUIVO-BANCO====".
+            PERFORM 00004-GERA-ARQUIVO-BANCO.
+
+            DISPLAY " ".
+            DISPLAY "====00005-RESUMO-DEPARTAMENTOS====".
+            PERFORM 00005-RESUMO-DEPARTAMENTOS.
+
            STOP RUN.
 
+       00000-CARREGA-TRABALHADORES.
+           MOVE 0 TO WS-FILE-STATUS-FUNC.
+           OPEN INPUT FD-FUNCIONARIOS.
+
+           IF WS-FILE-STATUS-FUNC = 35
+              DISPLAY "-- PROG04-001.DAT NOT FOUND - CREATING NEW"
+              PERFORM 00000-SEMEIA-FUNCIONARIOS
+              MOVE 0 TO WS-FILE-STATUS-FUNC
+              OPEN INPUT FD-FUNCIONARIOS
+           END-IF.
+
+           IF WS-FILE-STATUS-FUNC NOT = 0
+              DISPLAY "-- ERRO AO ABRIR ARQUIVO DE FUNCIONARIOS -->"
+                      WS-FILE-STATUS-FUNC
+           ELSE
+              MOVE 0 TO WS-QTD-FUNC
+              PERFORM 00000-LER-FUNCIONARIO
+                  UNTIL WS-FILE-STATUS-FUNC NOT = 0
+              CLOSE FD-FUNCIONARIOS.
+
+       00000-LER-FUNCIONARIO.
+           READ FD-FUNCIONARIOS NEXT RECORD
+                AT END
+                   MOVE 10 TO WS-FILE-STATUS-FUNC
+                NOT AT END
+                   IF WS-QTD-FUNC = 100
+                      DISPLAY "-- LIMITE DE FUNCIONARIOS EXCEDIDO --"
+                      DISPLAY "-- REGISTROS RESTANTES IGNORADOS --"
+                      MOVE 99 TO WS-FILE-STATUS-FUNC
+                   ELSE
+                      ADD 1 TO WS-QTD-FUNC
+                      MOVE FN-MATRICULA   TO MATRICULA(WS-QTD-FUNC)
+                      MOVE FN-NOME        TO WS-NOME-LIMPO
+                      CALL "PROG015-LIMPA-NOME" USING WS-NOME-LIMPO
+                      MOVE WS-NOME-LIMPO  TO NOME(WS-QTD-FUNC)
+                      MOVE FN-SALARIO     TO SALARIO(WS-QTD-FUNC)
+                      MOVE FN-DPTO(1)     TO DPTO(WS-QTD-FUNC,1)
+                      MOVE FN-DPTO(2)     TO DPTO(WS-QTD-FUNC,2)
+                      MOVE FN-DT-ADMISSAO TO DT-ADMISSAO(WS-QTD-FUNC)
+                      MOVE FN-CONTA-BANCO TO CONTA-BANCO(WS-QTD-FUNC)
+                      MOVE FN-STATUS-REG  TO STATUS-REG(WS-QTD-FUNC)
+                   END-IF.
+
+       00000-SEMEIA-FUNCIONARIOS.
+      * PRIMEIRA EXECUCAO: CRIA O ARQUIVO MESTRE COM O QUADRO INICIAL.
+           MOVE 0 TO WS-FILE-STATUS-FUNC.
+           OPEN OUTPUT FD-FUNCIONARIOS.
+           IF WS-FILE-STATUS-FUNC = 0
+              MOVE 1     TO FN-MATRICULA
+              MOVE "JOSE" TO FN-NOME
+              MOVE 1111.11 TO FN-SALARIO
+              MOVE "A1" TO FN-DPTO(1)
+              MOVE "A4" TO FN-DPTO(2)
+              MOVE 20150301 TO FN-DT-ADMISSAO
+              MOVE "00011122233" TO FN-CONTA-BANCO
+              MOVE "A" TO FN-STATUS-REG
+              WRITE REG-FUNCIONARIO
+
+              MOVE 2     TO FN-MATRICULA
+              MOVE "MARIA" TO FN-NOME
+              MOVE 2222.22 TO FN-SALARIO
+              MOVE "A2" TO FN-DPTO(1)
+              MOVE SPACES TO FN-DPTO(2)
+              MOVE 20160615 TO FN-DT-ADMISSAO
+              MOVE "00022233344" TO FN-CONTA-BANCO
+              MOVE "A" TO FN-STATUS-REG
+              WRITE REG-FUNCIONARIO
+
+              MOVE 3     TO FN-MATRICULA
+              MOVE "FABIO" TO FN-NOME
+              MOVE 3333.33 TO FN-SALARIO
+              MOVE "A2" TO FN-DPTO(1)
+              MOVE "A3" TO FN-DPTO(2)
+              MOVE 20170920 TO FN-DT-ADMISSAO
+              MOVE "00033344455" TO FN-CONTA-BANCO
+              MOVE "A" TO FN-STATUS-REG
+              WRITE REG-FUNCIONARIO
+
+              CLOSE FD-FUNCIONARIOS
+           ELSE
+              DISPLAY "-- ERRO AO CRIAR ARQUIVO DE FUNCIONARIOS -->"
+                      WS-FILE-STATUS-FUNC.
+
        00001-DISPLAY-TRABALHADOR.
            DISPLAY " ".
-           
+
            DISPLAY "IDX=" IDX.
            DISPLAY "TRABALHADOR(IDX)=" TRABALHADOR(IDX).
+           DISPLAY "MATRICULA(IDX)=" MATRICULA(IDX).
            DISPLAY "NOME(IDX)=" NOME(IDX).
            DISPLAY "SALARIO(IDX)=" SALARIO(IDX).
            DISPLAY "DPTO(IDX,1)=" DPTO(IDX,1).
            DISPLAY "DPTO(IDX,2)=" DPTO(IDX,2).
+           DISPLAY "DT-ADMISSAO(IDX)=" DT-ADMISSAO(IDX).
+
+           PERFORM 00001-A-CALCULA-PAGAMENTO.
+           MOVE WS-SAL-BRUTO     TO WS-SAL-BRUTO-EDT.
+           MOVE WS-SAL-DESCONTO  TO WS-SAL-DESCONTO-EDT.
+           MOVE WS-SAL-LIQUIDO   TO WS-SAL-LIQUIDO-EDT.
+           DISPLAY "SALARIO BRUTO...: " WS-SAL-BRUTO-EDT.
+           DISPLAY "DESCONTO INSS...: " WS-SAL-DESCONTO-EDT.
+           DISPLAY "SALARIO LIQUIDO.: " WS-SAL-LIQUIDO-EDT.
+
            ADD 1 TO IDX.
 
+       00001-A-CALCULA-PAGAMENTO.
+           MOVE SALARIO(IDX) TO WS-SAL-BRUTO.
+           COMPUTE WS-SAL-DESCONTO ROUNDED = WS-SAL-BRUTO * WS-TX-INSS.
+           COMPUTE WS-SAL-LIQUIDO ROUNDED =
+                   WS-SAL-BRUTO - WS-SAL-DESCONTO.
+
        00002-DISPLAY-BY-SEARCH.
 
            SET TID TO 1.
@@ -66,12 +247,108 @@
                  DISPLAY "'WHEN NOME(TID) = MARIA'"
                  DISPLAY "TID=" TID
                  DISPLAY "TRABALHADOR(TID)=" TRABALHADOR(TID)
-           END-SEARCH. 
-           
+           END-SEARCH.
+
 
        00003-REMOVE-TRABALHADOR.
+      * DESLIGAMENTO: MARCA O REGISTRO COMO INATIVO EM VEZ DE APAGAR OS
+      * DADOS, PARA QUE O HISTORICO DO FUNCIONARIO PERMANECA DISPONIVEL.
+      * O FLAG E GRAVADO TAMBEM NO ARQUIVO MESTRE (REWRITE), SENAO A
+      * PROXIMA CARGA DE FD-FUNCIONARIOS REATIVARIA O FUNCIONARIO.
            SET TID TO 2.
-           MOVE LOW-VALUES TO TRABALHADOR(TID)
+           MOVE "I" TO STATUS-REG(TID)
            DISPLAY TAB-TRABALHADOR.
 
+           MOVE 0 TO WS-FILE-STATUS-FUNC.
+           OPEN I-O FD-FUNCIONARIOS.
+           IF WS-FILE-STATUS-FUNC NOT = 0
+              DISPLAY "-- ERRO AO ABRIR ARQUIVO DE FUNCIONARIOS -->"
+                      WS-FILE-STATUS-FUNC
+           ELSE
+              MOVE MATRICULA(TID) TO FN-MATRICULA
+              READ FD-FUNCIONARIOS RECORD KEY FN-MATRICULA
+                   INVALID KEY
+                      DISPLAY "-- ERRO AO LOCALIZAR FUNCIONARIO -->"
+                              WS-FILE-STATUS-FUNC
+                   NOT INVALID KEY
+                      MOVE "I" TO FN-STATUS-REG
+                      REWRITE REG-FUNCIONARIO
+                          INVALID KEY
+                             DISPLAY "-- ERRO AO DESLIGAR -->"
+                                     WS-FILE-STATUS-FUNC
+              END-READ
+              CLOSE FD-FUNCIONARIOS
+           END-IF.
+
+       00004-GERA-ARQUIVO-BANCO.
+           MOVE 0 TO WS-FILE-STATUS-DEP.
+           OPEN OUTPUT FD-DEPOSITO.
+
+           IF WS-FILE-STATUS-DEP NOT = 0
+              DISPLAY "-- ERRO AO CRIAR ARQUIVO DE DEPOSITO -->"
+                      WS-FILE-STATUS-DEP
+           ELSE
+              MOVE 1 TO IDX
+              PERFORM 00004-A-GRAVA-DEPOSITO UNTIL IDX > WS-QTD-FUNC
+              CLOSE FD-DEPOSITO.
+
+       00004-A-GRAVA-DEPOSITO.
+           IF REG-ATIVO(IDX)
+              PERFORM 00001-A-CALCULA-PAGAMENTO
+              MOVE MATRICULA(IDX)   TO WS-DEP-MATRICULA
+              MOVE CONTA-BANCO(IDX) TO WS-DEP-CONTA
+              MOVE WS-SAL-LIQUIDO   TO WS-DEP-VALOR
+              MOVE WS-REG-DEPOSITO  TO REG-DEPOSITO
+              WRITE REG-DEPOSITO
+           END-IF.
+           ADD 1 TO IDX.
+
+      ******************************************************************
+      * RESUMO DE FOLHA POR DEPARTAMENTO (SOMA DO SALARIO BRUTO DO
+      * DEPARTAMENTO PRINCIPAL DE CADA FUNCIONARIO - DPTO(IDX,1)).
+      ******************************************************************
+       00005-RESUMO-DEPARTAMENTOS.
+           MOVE 0 TO WS-QTD-DPTO.
+           MOVE 1 TO IDX.
+           PERFORM 00005-A-ACUMULA-DEPTO UNTIL IDX > WS-QTD-FUNC.
+
+           DISPLAY " ".
+           SET DIDX TO 1.
+           PERFORM 00005-C-EXIBE-DEPTO UNTIL DIDX > WS-QTD-DPTO.
+
+       00005-A-ACUMULA-DEPTO.
+           IF REG-ATIVO(IDX)
+              PERFORM 00005-B-BUSCA-DEPTO
+              ADD SALARIO(IDX) TO DT-VALOR(DIDX)
+           END-IF.
+           ADD 1 TO IDX.
+
+       00005-B-BUSCA-DEPTO.
+           MOVE 0 TO WS-DPTO-ACHOU.
+           SET DIDX TO 1.
+           IF WS-QTD-DPTO > 0
+              PERFORM 00005-B1-COMPARA-DEPTO
+                  UNTIL DIDX > WS-QTD-DPTO OR WS-DPTO-ACHOU = 1
+           END-IF.
+
+           IF WS-DPTO-ACHOU = 0
+              ADD 1 TO WS-QTD-DPTO
+              SET DIDX TO WS-QTD-DPTO
+              MOVE DPTO(IDX,1) TO DT-CODIGO(DIDX)
+              MOVE 0 TO DT-VALOR(DIDX)
+           END-IF.
+
+       00005-B1-COMPARA-DEPTO.
+           IF DT-CODIGO(DIDX) = DPTO(IDX,1)
+              MOVE 1 TO WS-DPTO-ACHOU
+           ELSE
+              SET DIDX UP BY 1
+           END-IF.
+
+       00005-C-EXIBE-DEPTO.
+           MOVE DT-VALOR(DIDX) TO WS-DT-VALOR-EDT.
+           DISPLAY "DEPARTAMENTO " DT-CODIGO(DIDX)
+                   " - TOTAL FOLHA BRUTA: " WS-DT-VALOR-EDT.
+           SET DIDX UP BY 1.
+
        END PROGRAM FOLHA-PGTO.
