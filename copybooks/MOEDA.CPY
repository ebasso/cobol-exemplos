@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: MOEDA.CPY
+      * Purpose : Padrao de tamanho, arredondamento e edicao para campos
+      *           monetarios, para que o valor calculado e o valor
+      *           exibido em relatorios usem sempre a mesma precisao
+      *           em vez de cada programa inventar a sua.
+      * Author  : ENIO BASSO
+      * Date    : 2018-02-26
+      ******************************************************************
+       01 WS-VALOR-MOEDA           PIC S9(11)V9(02).
+       01 WS-VALOR-MOEDA-EDT       PIC -Z(9)9.99.
