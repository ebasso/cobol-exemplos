@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: PRODFILE.CPY
+      * Purpose : Monta os nomes dos arquivos de dados e de chave de
+      *           produtos a partir do numero da loja/local (WS-LOJA-NUM),
+      *           para que cada loja tenha seu proprio catalogo e sua
+      *           propria sequencia de PID em vez de dividir o mesmo
+      *           PROG10-001.DAT/.KEY.
+      * Author  : ENIO BASSO
+      * Date    : 2018-02-26
+      ******************************************************************
+       01 WS-LOJA-NUM             PIC 9(3) VALUE 1.
+
+       01 WS-PROD-FILENAME.
+           02 NAME               PIC X(7) VALUE "PROG10-".
+           02 NUM                PIC 9(3) VALUE 1.
+           02 EXT                PIC X(4) VALUE ".DAT".
+
+       01 WS-PRODKEY-FILENAME.
+           02 KNAME               PIC X(7) VALUE "PROG10-".
+           02 KNUM                PIC 9(3) VALUE 1.
+           02 KEXT                PIC X(4) VALUE ".KEY".
