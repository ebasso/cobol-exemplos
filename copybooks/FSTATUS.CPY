@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: FSTATUS.CPY
+      * Purpose : Condicoes 88 padrao para o campo FILE STATUS de um
+      *           SELECT, para nao repetir os mesmos literais de codigo
+      *           (0, 10, 22, 23, 35...) em cada programa que abre
+      *           arquivo. Colocar logo apos o PIC 9(02) do campo:
+      *              77 WS-FILE-STATUS-XXX  PIC 9(02).
+      *                  COPY FSTATUS.CPY.
+      * Author  : ENIO BASSO
+      * Date    : 2018-02-26
+      ******************************************************************
+           88 FS-OK                    VALUE 0.
+           88 FS-FIM-DE-ARQUIVO        VALUE 10.
+           88 FS-REGISTRO-DUPLICADO    VALUE 22.
+           88 FS-REGISTRO-NAO-ACHADO   VALUE 23.
+           88 FS-ARQUIVO-INEXISTENTE   VALUE 35.
