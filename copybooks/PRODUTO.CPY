@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: PRODUTO.CPY
+      * Purpose : Layout do registro de produtos (FD-PRODUTOS), usado
+      *           por todos os programas que leem ou gravam o catalogo
+      *           de produtos (PROG10-0nn.DAT).
+      * Author  : ENIO BASSO
+      * Date    : 2018-02-26
+      ******************************************************************
+       01 REG-PRODUTO.
+           02 RP-PID             PIC 9(10).
+           02 RP-NOME            PIC X(10).
+           02 RP-VALOR           PIC 9(10)V9(02).
+           02 RP-QTD             PIC 9(10)V9(02).
+           02 RP-DESCRICAO       PIC X(20).
+           02 RP-CATEGORIA       PIC X(03).
+           02 RP-UNIDADE         PIC X(02).
