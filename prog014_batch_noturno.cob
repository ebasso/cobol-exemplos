@@ -0,0 +1,88 @@
+      ******************************************************************
+      * Author: ENIO BASSO
+      * Date: 2018-02-26
+      * Purpose: COBOL STUDY - Driver do Job Noturno
+      *          Encadeia, em uma unica execucao, a listagem do arquivo
+      *          de funcionarios (PROG006_FILES) e os relatorios do
+      *          catalogo de produtos que nasceram do PROG007_LOJA
+      *          (reposicao de estoque e valorizacao), para nao depender
+      *          de disparar cada programa manualmente todo dia.
+      *
+      * Para programar sugiro: o OpenCobolIDE para o Visual Studio Code
+      *
+      * Compilo com o gnu-cobol usando a seguinte command line:
+      * cobc -x -o bin/prog014_batch_noturno -std=default prog014_batch_noturno.cob && ./bin/prog014_batch_noturno
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG014-BATCH-NOTURNO.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-DATA-EXEC          PIC 9(08).
+       77 WS-HORA-EXEC          PIC 9(08).
+
+      ************ VARIAVEL PARA O STATUS DE RETORNO DOS PASSOS ******
+       77 WS-STATUS-PASSO       PIC 9(02) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 0000-JOB-INICIO.
+
+           DISPLAY " ".
+           DISPLAY "==== PASSO 1: LISTAGEM DE FUNCIONARIOS ====".
+           CALL "PROG006_FILES" USING WS-STATUS-PASSO.
+           IF WS-STATUS-PASSO NOT = 0
+              DISPLAY "-- JOB ABORTADO NO PASSO 1 - STATUS -->"
+                      WS-STATUS-PASSO
+              PERFORM 9999-JOB-FIM
+              GOBACK.
+
+           DISPLAY " ".
+           DISPLAY "==== PASSO 2: RELATORIO DE REPOSICAO DE ESTOQUE ===".
+           CALL "PROG008-RELATORIO-ESTOQUE" USING WS-STATUS-PASSO.
+           IF WS-STATUS-PASSO NOT = 0
+              DISPLAY "-- JOB ABORTADO NO PASSO 2 - STATUS -->"
+                      WS-STATUS-PASSO
+              PERFORM 9999-JOB-FIM
+              GOBACK.
+
+           DISPLAY " ".
+           DISPLAY "==== PASSO 3: RELATORIO DE VALORIZACAO ====".
+           CALL "PROG010-RELATORIO-VALORIZACAO" USING WS-STATUS-PASSO.
+           IF WS-STATUS-PASSO NOT = 0
+              DISPLAY "-- JOB ABORTADO NO PASSO 3 - STATUS -->"
+                      WS-STATUS-PASSO
+              PERFORM 9999-JOB-FIM
+              GOBACK.
+
+           DISPLAY " ".
+           DISPLAY "==== PASSO 4: CONCILIACAO NOTURNA DO CATALOGO ====".
+           CALL "PROG012-CONCILIA-PRODUTOS" USING WS-STATUS-PASSO.
+           IF WS-STATUS-PASSO NOT = 0
+              DISPLAY "-- JOB ABORTADO NO PASSO 4 - STATUS -->"
+                      WS-STATUS-PASSO
+              PERFORM 9999-JOB-FIM
+              GOBACK.
+
+           PERFORM 9999-JOB-FIM.
+           STOP RUN.
+
+       0000-JOB-INICIO.
+           ACCEPT WS-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EXEC FROM TIME.
+           DISPLAY "=========================================".
+           DISPLAY "JOB PROG014-BATCH-NOTURNO - INICIO " WS-DATA-EXEC
+                   " " WS-HORA-EXEC.
+           DISPLAY "=========================================".
+
+       9999-JOB-FIM.
+           ACCEPT WS-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EXEC FROM TIME.
+           DISPLAY "=========================================".
+           DISPLAY "JOB PROG014-BATCH-NOTURNO - FIM    " WS-DATA-EXEC
+                   " " WS-HORA-EXEC.
+           DISPLAY "=========================================".
+
+       END PROGRAM PROG014-BATCH-NOTURNO.
