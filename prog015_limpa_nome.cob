@@ -0,0 +1,47 @@
+      ******************************************************************
+      * Author: ENIO BASSO
+      * Date: 2018-02-26
+      * Purpose: COBOL STUDY - Rotina de Limpeza de Nome
+      *          Subprograma reutilizavel: tira espacos nas pontas,
+      *          passa para maiusculo e remove pontuacao perdida
+      *          (., ,, !, ?, ; e :), para que campos de nome vindos de
+      *          digitacao (PROG007_LOJA, PROG04_FOLHA_PGTO, ...) fiquem
+      *          padronizados antes de ir para o arquivo. Extraido da
+      *          demonstracao de INSPECT do PROG005_STRINGS.
+      *
+      * Para programar sugiro: o OpenCobolIDE para o Visual Studio Code
+      *
+      * Compilo com o gnu-cobol usando a seguinte command line:
+      * cobc -x -o bin/prog015_limpa_nome -std=default prog015_limpa_nome.cob && ./bin/prog015_limpa_nome
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG015-LIMPA-NOME.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LK-NOME                PIC X(30).
+
+       PROCEDURE DIVISION USING LK-NOME.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION TRIM(LK-NOME) TO LK-NOME.
+
+           INSPECT LK-NOME REPLACING ALL "." BY SPACE
+                                     ALL "," BY SPACE
+                                     ALL "!" BY SPACE
+                                     ALL "?" BY SPACE
+                                     ALL ";" BY SPACE
+                                     ALL ":" BY SPACE.
+
+           MOVE FUNCTION TRIM(LK-NOME) TO LK-NOME.
+
+           INSPECT LK-NOME CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz"
+                TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+           GOBACK.
+
+       END PROGRAM PROG015-LIMPA-NOME.
