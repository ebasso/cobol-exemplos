@@ -10,8 +10,22 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      * LOG PERSISTENTE DAS OCORRENCIAS DE ON SIZE ERROR.
+           SELECT FD-LOG-ERROS ASSIGN TO "PROG02-ERROS.LOG"
+                          ORGANIZATION LINE SEQUENTIAL
+                          FILE STATUS WRK-FILE-STATUS-LOG.
+
        DATA DIVISION.
        FILE SECTION.
+
+       FD FD-LOG-ERROS.
+       01 REG-LOG-ERRO          PIC X(100).
+
        WORKING-STORAGE SECTION.
            77 WRK-VALOR1       PIC 9(10) VALUES 10.
            77 WRK-VALOR2       PIC 9(10) VALUES ZEROS.
@@ -22,8 +36,19 @@
            01 WRK-TOTAIS.
               05 WRK-TOTAL     PIC 9(10) VALUE 19.
 
+      ************* PADRAO DE ARREDONDAMENTO MONETARIO ************
+           COPY MOEDA.CPY.
+
+      ************* VARIAVEIS PARA O LOG DE ON SIZE ERROR ************
+           77 WRK-FILE-STATUS-LOG  PIC 9(02).
+           77 WRK-LOG-DATA         PIC 9(08).
+           77 WRK-LOG-HORA         PIC 9(08).
+           77 WRK-LOG-MSG          PIC X(60).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM 00000-OPEN-FILE-LOG-ERROS.
+
            DISPLAY "===== start =======".
            MOVE 20 TO WRK-VALOR2.
            DISPLAY "MOVE 20 TO WRK-VALOR2 -->" WRK-VALOR2.
@@ -68,7 +93,12 @@
            MOVE 40 TO WRK-A.
            MOVE 0 TO WRK-B.
            DISPLAY "A= 40, B= 0".
-           MULTIPLY 2 BY WRK-A.
+           MULTIPLY 2 BY WRK-A
+              ON SIZE ERROR
+                 DISPLAY "ON SIZE ERROR -->" WRK-A
+                 MOVE "MULTIPLY 2 BY WRK-A" TO WRK-LOG-MSG
+                 PERFORM 00001-GRAVA-LOG-ERRO
+           END-MULTIPLY.
            DISPLAY "MULTIPLY A BY 2 -->"
            DISPLAY "A= " WRK-A " , B= " WRK-B.
 
@@ -76,7 +106,12 @@
            MOVE 40 TO WRK-A.
            MOVE 0 TO WRK-B.
            DISPLAY "A= 40, B= 0".
-           MULTIPLY 2 BY WRK-A GIVING WRK-B.
+           MULTIPLY 2 BY WRK-A GIVING WRK-B
+              ON SIZE ERROR
+                 DISPLAY "ON SIZE ERROR -->" WRK-B
+                 MOVE "MULTIPLY 2 BY WRK-A GIVING WRK-B" TO WRK-LOG-MSG
+                 PERFORM 00001-GRAVA-LOG-ERRO
+           END-MULTIPLY.
            DISPLAY "MULTIPLY A BY 2 GIVING B.-->"
            DISPLAY "A= " WRK-A " , B= " WRK-B.
 
@@ -85,10 +120,27 @@
            MOVE 0 TO WRK-B.
            MOVE 0 TO WRK-C.
            DISPLAY "A= 80, B= 0".
-           DIVIDE WRK-A BY 2 GIVING WRK-B REMAINDER WRK-C.
+           DIVIDE WRK-A BY 2 GIVING WRK-B REMAINDER WRK-C
+              ON SIZE ERROR
+                 DISPLAY "ON SIZE ERROR -->" WRK-B
+                 MOVE "DIVIDE WRK-A BY 2 GIVING WRK-B REMAINDER WRK-C"
+                      TO WRK-LOG-MSG
+                 PERFORM 00001-GRAVA-LOG-ERRO
+           END-DIVIDE.
            DISPLAY "DIVIDE A BY 2 GIVING B REMAINDER C .-->"
            DISPLAY "A= " WRK-A " , B= " WRK-B " , C= " WRK-C.
 
+           DISPLAY "============ DIVIDE POR ZERO =============".
+           MOVE 81 TO WRK-A.
+           MOVE 0 TO WRK-B.
+           DIVIDE WRK-A BY WRK-B GIVING WRK-B
+              ON SIZE ERROR
+                 DISPLAY "ON SIZE ERROR (DIVISAO POR ZERO) -->" WRK-B
+                 MOVE "DIVIDE WRK-A BY WRK-B GIVING WRK-B (POR ZERO)"
+                      TO WRK-LOG-MSG
+                 PERFORM 00001-GRAVA-LOG-ERRO
+           END-DIVIDE.
+
       ****** Tive que tirar o ponto.
            DISPLAY " ".
            MOVE 99 TO WRK-A.
@@ -96,5 +148,43 @@
            ON SIZE ERROR
               DISPLAY "ON SIZE ERROR -->" WRK-A.
 
+           DISPLAY "============ ARREDONDAMENTO PADRAO (MOEDA) ======".
+           COMPUTE WS-VALOR-MOEDA ROUNDED = 10 / 3.
+           MOVE WS-VALOR-MOEDA TO WS-VALOR-MOEDA-EDT.
+           DISPLAY "10 / 3 ROUNDED -->" WS-VALOR-MOEDA-EDT.
+
+           CLOSE FD-LOG-ERROS.
             STOP RUN.
+
+       00000-OPEN-FILE-LOG-ERROS.
+           MOVE 0 TO WRK-FILE-STATUS-LOG.
+           OPEN EXTEND FD-LOG-ERROS.
+
+           IF WRK-FILE-STATUS-LOG = 35
+              OPEN OUTPUT FD-LOG-ERROS
+              CLOSE FD-LOG-ERROS
+              MOVE 0 TO WRK-FILE-STATUS-LOG
+              OPEN EXTEND FD-LOG-ERROS
+           END-IF.
+
+           IF WRK-FILE-STATUS-LOG NOT = 0
+              DISPLAY "-- ERRO AO ABRIR LOG DE ERROS -->"
+                      WRK-FILE-STATUS-LOG.
+
+      ******************************************************************
+      * GRAVA UMA LINHA NO LOG DE OCORRENCIAS DE ON SIZE ERROR, ALEM
+      * DA MENSAGEM JA EXIBIDA NA TELA, PARA QUE O SUPORTE CONSIGA
+      * AUDITAR DEPOIS QUAIS OPERACOES ESTOURARAM.
+      ******************************************************************
+       00001-GRAVA-LOG-ERRO.
+           ACCEPT WRK-LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-LOG-HORA FROM TIME.
+           STRING WRK-LOG-DATA      DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  WRK-LOG-HORA      DELIMITED BY SIZE
+                  " ON SIZE ERROR " DELIMITED BY SIZE
+                  WRK-LOG-MSG       DELIMITED BY SIZE
+                  INTO REG-LOG-ERRO.
+           WRITE REG-LOG-ERRO.
+
        END PROGRAM YOUR-PROGRAM-NAME.
