@@ -23,49 +23,112 @@
                               FILE STATUS WS-FILE-STATUS-PROD.
 
       * ARMAZENA A ULTIMA CHAVE DO ARQUIVO DE DADOS.
-           SELECT FD-PRODUTOS-KEY ASSIGN TO "PROG10-001.KEY" 
+           SELECT FD-PRODUTOS-KEY ASSIGN TO WS-PRODKEY-FILENAME
                               FILE STATUS WS-FILE-STATUS-PROD-KEY.
 
+      * TRILHA DE AUDITORIA DAS ALTERACOES NO CATALOGO DE PRODUTOS.
+           SELECT FD-AUDITORIA ASSIGN TO "PROG10-001.AUD"
+                              ORGANIZATION LINE SEQUENTIAL
+                              FILE STATUS WS-FILE-STATUS-AUD.
+
+      * COPIA DE SEGURANCA DATADA DE PROG10-NNN.DAT/.KEY, GERADA NO
+      * INICIO DE CADA SESSAO ANTES DE ABRIR O CATALOGO PARA USO.
+           SELECT FD-PRODUTOS-DATBKP ASSIGN TO WS-BACKUP-DAT-FILENAME
+                              ORGANIZATION LINE SEQUENTIAL
+                              FILE STATUS WS-FILE-STATUS-DATBKP.
+
+           SELECT FD-PRODUTOS-KEYBKP ASSIGN TO WS-BACKUP-KEY-FILENAME
+                              ORGANIZATION LINE SEQUENTIAL
+                              FILE STATUS WS-FILE-STATUS-KEYBKP.
+
        DATA DIVISION.
        FILE SECTION.
        
       * FILE DESCRIPTOR 
        FD FD-PRODUTOS
-          BLOCK CONTAINS 874 RECORDS
-          RECORD CONTAINS 64 CHARACTERS.
+          BLOCK CONTAINS 810 RECORDS
+          RECORD CONTAINS 69 CHARACTERS.
       *   TAMANHO MAXIMO 27998 POSICOES(CARACTERES)
       *   1 CARACTERES = 8 BITS - 1 BYTE.
-      *   TAMANHO DE REGISTRO 64 POSICOES
+      *   TAMANHO DE REGISTRO 69 POSICOES
       *   TAMANHO DE BLOCO IDEAL -> TAMANHO MAXIMO/TAMANHO DO REGISTRO
-      *                             27998/64 => 437.4675
-      *                             437 X 64 = 27968
-      *   BLOQUEIO OTIMO -> 27966 POSICIOES
-      *   TRACK COMPLETO -> 2 * 27996 => 55,9992 POSICOES
-      *   FATOR DE BLOQUEIO = 437 * 2 = 874 REGISTROS.
+      *                             27998/69 => 405.7681
+      *                             405 X 69 = 27945
+      *   BLOQUEIO OTIMO -> 27945 POSICIOES
+      *   TRACK COMPLETO -> 2 * 27945 => 55890 POSICOES
+      *   FATOR DE BLOQUEIO = 405 * 2 = 810 REGISTROS.
       
-       01 REG-PRODUTO.
-           02 RP-PID             PIC 9(10).
-           02 RP-NOME            PIC X(10).
-           02 RP-VALOR           PIC 9(10)V9(02).
-           02 RP-QTD             PIC 9(10)V9(02).
-           02 RP-DESCRICAO       PIC X(20).
+           COPY PRODUTO.CPY.
 
 
        FD FD-PRODUTOS-KEY.
        01 REGISTRO-CHAVE        PIC 9(10).
 
+       FD FD-AUDITORIA.
+       01 REG-AUDITORIA         PIC X(110).
+
+       FD FD-PRODUTOS-DATBKP.
+       01 REG-PRODUTO-BKP       PIC X(69).
+
+       FD FD-PRODUTOS-KEYBKP.
+       01 REG-CHAVE-BKP         PIC 9(10).
+
 
 
        WORKING-STORAGE SECTION.       
       ************ VARIAVES PARA OS ARQUIVOS ************
       * EXEMPLO PARA NOMES DE ARQUIVO COMO VARIAVEL
-       01 WS-PROD-FILENAME.
-           02 NAME               PIC X(7) VALUES "PROG10-".
-           02 NUM                PIC 9(3) VALUES 1.
-           02 EXT                PIC X(4) VALUES ".DAT".
+           COPY PRODFILE.CPY.
 
        77 WS-FILE-STATUS-PROD       PIC 9(02).
+           COPY FSTATUS.CPY.
        77 WS-FILE-STATUS-PROD-KEY   PIC 9(02).
+           COPY FSTATUS.CPY
+               REPLACING ==FS-OK== BY ==FSK-OK==
+                    ==FS-FIM-DE-ARQUIVO== BY ==FSK-FIM-DE-ARQUIVO==
+                    ==FS-REGISTRO-DUPLICADO==
+                       BY ==FSK-REGISTRO-DUPLICADO==
+                    ==FS-REGISTRO-NAO-ACHADO==
+                       BY ==FSK-REGISTRO-NAO-ACHADO==
+                    ==FS-ARQUIVO-INEXISTENTE==
+                       BY ==FSK-ARQUIVO-INEXISTENTE==.
+       77 WS-FILE-STATUS-AUD        PIC 9(02).
+           COPY FSTATUS.CPY
+               REPLACING ==FS-OK== BY ==FSA-OK==
+                    ==FS-FIM-DE-ARQUIVO== BY ==FSA-FIM-DE-ARQUIVO==
+                    ==FS-REGISTRO-DUPLICADO==
+                       BY ==FSA-REGISTRO-DUPLICADO==
+                    ==FS-REGISTRO-NAO-ACHADO==
+                       BY ==FSA-REGISTRO-NAO-ACHADO==
+                    ==FS-ARQUIVO-INEXISTENTE==
+                       BY ==FSA-ARQUIVO-INEXISTENTE==.
+       77 WS-FILE-STATUS-DATBKP     PIC 9(02).
+           COPY FSTATUS.CPY
+               REPLACING ==FS-OK== BY ==FSD-OK==
+                    ==FS-FIM-DE-ARQUIVO== BY ==FSD-FIM-DE-ARQUIVO==
+                    ==FS-REGISTRO-DUPLICADO==
+                       BY ==FSD-REGISTRO-DUPLICADO==
+                    ==FS-REGISTRO-NAO-ACHADO==
+                       BY ==FSD-REGISTRO-NAO-ACHADO==
+                    ==FS-ARQUIVO-INEXISTENTE==
+                       BY ==FSD-ARQUIVO-INEXISTENTE==.
+       77 WS-FILE-STATUS-KEYBKP     PIC 9(02).
+           COPY FSTATUS.CPY
+               REPLACING ==FS-OK== BY ==FSB-OK==
+                    ==FS-FIM-DE-ARQUIVO== BY ==FSB-FIM-DE-ARQUIVO==
+                    ==FS-REGISTRO-DUPLICADO==
+                       BY ==FSB-REGISTRO-DUPLICADO==
+                    ==FS-REGISTRO-NAO-ACHADO==
+                       BY ==FSB-REGISTRO-NAO-ACHADO==
+                    ==FS-ARQUIVO-INEXISTENTE==
+                       BY ==FSB-ARQUIVO-INEXISTENTE==.
+
+      ************* VARIAVEIS PARA A COPIA DE SEGURANCA ***********
+       77 WS-BACKUP-DATA            PIC 9(08).
+       77 WS-BACKUP-DAT-FILENAME    PIC X(25).
+       77 WS-BACKUP-KEY-FILENAME    PIC X(25).
+       77 WS-BACKUP-FIM             PIC 9(01) VALUE ZERO.
+           88 FIM-BACKUP            VALUE 1.
 
        01 WS-PRODUTO.
            02 WS-PID             PIC 9(10).
@@ -73,46 +136,166 @@
            02 WS-VALOR           PIC 9(10)V9(02).
            02 WS-QTD             PIC 9(10)V9(02).
            02 WS-DESCRICAO       PIC X(20).
+           02 WS-CATEGORIA       PIC X(03).
+           02 WS-UNIDADE         PIC X(02).
+
+       01 WS-PRODUTO-ANTES.
+           02 WS-PID-ANTES       PIC 9(10).
+           02 WS-NOME-ANTES      PIC X(10).
+           02 WS-VALOR-ANTES     PIC 9(10)V9(02).
+           02 WS-QTD-ANTES       PIC 9(10)V9(02).
+           02 WS-DESCRICAO-ANTES PIC X(20).
+           02 WS-CATEGORIA-ANTES PIC X(03).
+           02 WS-UNIDADE-ANTES   PIC X(02).
+
+      * CODIGO DE PRODUTO PARA EXIBICAO, PREFIXADO PELA CATEGORIA
+      * (EX: FER-0000000012), NAO USADO COMO CHAVE DO ARQUIVO.
+       01 WS-PRODUTO-CODIGO.
+           02 WS-COD-CATEGORIA   PIC X(03).
+           02 WS-COD-HIFEN       PIC X(01) VALUE "-".
+           02 WS-COD-PID         PIC 9(10).
 
       ************* VARIAVEIS PARA USO GERAL ************
        77 WS-OPCAO                        PIC 9(01).
        77 WS-ULTIMO-PID                   PIC 9(10).
        77 WS-EXIT                         PIC 9(01) VALUES ZERO.
+       77 WS-NOME-LIMPO                   PIC X(30).
+
+      ************* VARIAVEIS PARA A TRILHA DE AUDITORIA ***********
+       77 WS-AUD-DATA                     PIC 9(08).
+       77 WS-AUD-HORA                     PIC 9(08).
+       77 WS-AUD-CAMPO                    PIC X(15).
+       77 WS-AUD-ANTES                    PIC X(20).
+       77 WS-AUD-DEPOIS                   PIC X(20).
+       77 WS-AUD-VALOR-EDT                PIC Z(9)9.99.
+
+      ************* VARIAVEIS PARA EXIBICAO DE VALOR EM TELA ********
+       77 WS-VALOR-EDT                    PIC Z(9)9.99.
 
       ************* VARIAVEIS PARA CONTADORES ************
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-        
+
+           DISPLAY "LOJA (NUMERO): " WITH NO ADVANCING.
+           ACCEPT WS-LOJA-NUM.
+           IF WS-LOJA-NUM = 0
+              MOVE 1 TO WS-LOJA-NUM
+           END-IF.
+           MOVE WS-LOJA-NUM TO NUM.
+           MOVE WS-LOJA-NUM TO KNUM.
+
+           PERFORM 00000-BACKUP-ARQUIVOS.
+
            DISPLAY "PERFORM 00000-OPEN-FILE-PRODUTOS-KEY".
            PERFORM 00000-OPEN-FILE-PRODUTOS-KEY.
 
            IF WS-EXIT = 0
               DISPLAY "PERFORM 00000-OPEN-FILE-PRODUTOS"
-              PERFORM 00000-OPEN-FILE-PRODUTOS 
+              PERFORM 00000-OPEN-FILE-PRODUTOS
+           END-IF.
+
+           IF WS-EXIT = 0
+              PERFORM 00000-OPEN-FILE-AUDITORIA
            END-IF.
-           
+
            PERFORM 00001-MENU-OPCOES UNTIL WS-EXIT = 1.
 
-           WRITE REGISTRO-CHAVE FROM WS-ULTIMO-PID.
-           CLOSE FD-PRODUTOS-KEY.
+           PERFORM 9002-GRAVA-ULTIMO-PID.
            CLOSE FD-PRODUTOS.
+           CLOSE FD-AUDITORIA.
            DISPLAY "BYE"
            STOP RUN.
 
+      ******************************************************************
+      * COPIA DE SEGURANCA DATADA DE PROG10-NNN.DAT/.KEY, TIRADA NO
+      * INICIO DA SESSAO, ANTES DE QUALQUER ABERTURA DO CATALOGO.
+      ******************************************************************
+       00000-BACKUP-ARQUIVOS.
+           ACCEPT WS-BACKUP-DATA FROM DATE YYYYMMDD.
+
+           MOVE SPACES TO WS-BACKUP-DAT-FILENAME.
+           STRING WS-PROD-FILENAME    DELIMITED BY SIZE
+                  "."                 DELIMITED BY SIZE
+                  WS-BACKUP-DATA      DELIMITED BY SIZE
+                  INTO WS-BACKUP-DAT-FILENAME.
+
+           MOVE SPACES TO WS-BACKUP-KEY-FILENAME.
+           STRING WS-PRODKEY-FILENAME DELIMITED BY SIZE
+                  "."                 DELIMITED BY SIZE
+                  WS-BACKUP-DATA      DELIMITED BY SIZE
+                  INTO WS-BACKUP-KEY-FILENAME.
+
+           PERFORM 00000-BACKUP-DAT.
+           PERFORM 00000-BACKUP-KEY.
+
+       00000-BACKUP-DAT.
+           MOVE 0 TO WS-FILE-STATUS-PROD.
+           OPEN INPUT FD-PRODUTOS.
+
+           IF FS-OK
+              MOVE 0 TO WS-FILE-STATUS-DATBKP
+              OPEN OUTPUT FD-PRODUTOS-DATBKP
+              IF FSD-OK
+                 MOVE 0 TO WS-BACKUP-FIM
+                 PERFORM 00000-A-LER-PRODUTO-BKP
+                 PERFORM 00000-B-GRAVA-PRODUTO-BKP UNTIL FIM-BACKUP
+                 CLOSE FD-PRODUTOS-DATBKP
+                 DISPLAY "-- BACKUP DE DADOS GERADO: "
+                         WS-BACKUP-DAT-FILENAME
+              ELSE
+                 DISPLAY "-- ERRO AO GERAR BACKUP DE DADOS -->"
+                         WS-FILE-STATUS-DATBKP
+              END-IF
+              CLOSE FD-PRODUTOS
+           ELSE
+              DISPLAY "-- SEM ARQUIVO DE DADOS AINDA, BACKUP IGNORADO".
+
+       00000-A-LER-PRODUTO-BKP.
+           READ FD-PRODUTOS NEXT RECORD
+                AT END
+                   MOVE 1 TO WS-BACKUP-FIM.
+
+       00000-B-GRAVA-PRODUTO-BKP.
+           WRITE REG-PRODUTO-BKP FROM REG-PRODUTO.
+           PERFORM 00000-A-LER-PRODUTO-BKP.
+
+       00000-BACKUP-KEY.
+           MOVE 0 TO WS-FILE-STATUS-PROD-KEY.
+           OPEN INPUT FD-PRODUTOS-KEY.
+
+           IF FSK-OK
+              READ FD-PRODUTOS-KEY INTO REGISTRO-CHAVE
+              CLOSE FD-PRODUTOS-KEY
+              MOVE 0 TO WS-FILE-STATUS-KEYBKP
+              OPEN OUTPUT FD-PRODUTOS-KEYBKP
+              IF FSB-OK
+                 WRITE REG-CHAVE-BKP FROM REGISTRO-CHAVE
+                 CLOSE FD-PRODUTOS-KEYBKP
+                 DISPLAY "-- BACKUP DE CHAVE GERADO: "
+                         WS-BACKUP-KEY-FILENAME
+              ELSE
+                 DISPLAY "-- ERRO AO GERAR BACKUP DE CHAVE -->"
+                         WS-FILE-STATUS-KEYBKP
+              END-IF
+           ELSE
+              DISPLAY "-- SEM ARQUIVO DE CHAVE AINDA, BACKUP IGNORADO".
+
        00000-OPEN-FILE-PRODUTOS-KEY.
-           
+
            MOVE 0 TO WS-FILE-STATUS-PROD-KEY.
            OPEN INPUT FD-PRODUTOS-KEY.
-           IF WS-FILE-STATUS-PROD-KEY = 0
-              DISPLAY "-- PROG10-001.KEY FOUND"     
-              READ FD-PRODUTOS-KEY INTO WS-ULTIMO-PID   
-           ELSE 
-           IF WS-FILE-STATUS-PROD-KEY = 35 
+           IF FSK-OK
+              DISPLAY "-- PROG10-001.KEY FOUND"
+              READ FD-PRODUTOS-KEY INTO WS-ULTIMO-PID
+              CLOSE FD-PRODUTOS-KEY
+           ELSE
+           IF FSK-ARQUIVO-INEXISTENTE
               DISPLAY "-- PROG10-001.KEY NOT FOUND - CREATING NEW"
               OPEN OUTPUT FD-PRODUTOS-KEY
-              IF WS-FILE-STATUS-PROD-KEY = 0
+              IF FSK-OK
                  MOVE 0 TO WS-ULTIMO-PID
+                 CLOSE FD-PRODUTOS-KEY
               ELSE
                  DISPLAY "-- ERRO AO CRIAR ARQUIVO DE CHAVES -->"
                          WS-FILE-STATUS-PROD-KEY
@@ -122,21 +305,33 @@
                     WS-FILE-STATUS-PROD-KEY
               MOVE 1 TO WS-EXIT.
 
+       9002-GRAVA-ULTIMO-PID.
+      * REGRAVA O ARQUIVO DE CHAVE IMEDIATAMENTE APOS CADA CRIACAO,
+      * PARA QUE UMA QUEDA NO MEIO DA SESSAO NAO PERCA O CONTADOR.
+           MOVE 0 TO WS-FILE-STATUS-PROD-KEY.
+           OPEN OUTPUT FD-PRODUTOS-KEY.
+           IF FSK-OK
+              WRITE REGISTRO-CHAVE FROM WS-ULTIMO-PID
+              CLOSE FD-PRODUTOS-KEY
+           ELSE
+              DISPLAY "-- ERRO AO GRAVAR ARQUIVO DE CHAVES -->"
+                      WS-FILE-STATUS-PROD-KEY.
+
        00000-OPEN-FILE-PRODUTOS.
            MOVE 0 TO WS-FILE-STATUS-PROD.
            OPEN I-O FD-PRODUTOS.
 
-           IF WS-FILE-STATUS-PROD = 35 
+           IF FS-ARQUIVO-INEXISTENTE
               DISPLAY "-- PROG10-001.DAT NOT FOUND - CREATING NEW"
               OPEN OUTPUT FD-PRODUTOS
-              IF WS-FILE-STATUS-PROD = 0
+              IF FS-OK
                  MOVE 0 TO WS-ULTIMO-PID
               ELSE
                  DISPLAY "-- ERRO AO CRIAR ARQUIVO DE DADOS -->"
                          WS-FILE-STATUS-PROD
                  MOVE 1 TO WS-EXIT
            ELSE
-           IF WS-FILE-STATUS-PROD = 0 
+           IF FS-OK
               DISPLAY "-- PROG10-001.DAT FOUND"
               IF WS-ULTIMO-PID = 0
                  MOVE 0 TO WS-ULTIMO-PID
@@ -152,26 +347,94 @@
              MOVE 1 TO WS-EXIT.
 
 
+       00000-OPEN-FILE-AUDITORIA.
+           MOVE 0 TO WS-FILE-STATUS-AUD.
+           OPEN EXTEND FD-AUDITORIA.
+
+           IF FSA-ARQUIVO-INEXISTENTE
+              OPEN OUTPUT FD-AUDITORIA
+              CLOSE FD-AUDITORIA
+              MOVE 0 TO WS-FILE-STATUS-AUD
+              OPEN EXTEND FD-AUDITORIA
+           END-IF.
+
+           IF NOT FSA-OK
+              DISPLAY "-- ERRO AO ABRIR ARQUIVO DE AUDITORIA -->"
+                      WS-FILE-STATUS-AUD
+              MOVE 1 TO WS-EXIT.
+
+       9000-GRAVA-AUDITORIA.
+           ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-HORA FROM TIME.
+
+           STRING WS-AUD-DATA         DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-AUD-HORA         DELIMITED BY SIZE
+                  " PID=" DELIMITED BY SIZE
+                  WS-PID              DELIMITED BY SIZE
+                  " CAMPO="           DELIMITED BY SIZE
+                  WS-AUD-CAMPO        DELIMITED BY SIZE
+                  " ANTES="           DELIMITED BY SIZE
+                  WS-AUD-ANTES        DELIMITED BY SIZE
+                  " DEPOIS="          DELIMITED BY SIZE
+                  WS-AUD-DEPOIS       DELIMITED BY SIZE
+                  INTO REG-AUDITORIA
+                  ON OVERFLOW
+                     DISPLAY "-- AVISO: AUDITORIA TRUNCADA --"
+           END-STRING.
+
+           WRITE REG-AUDITORIA.
+
+       9001-AUDITA-ATUALIZACAO.
+           IF WS-VALOR-ANTES NOT = WS-VALOR
+              MOVE "VALOR"           TO WS-AUD-CAMPO
+              MOVE WS-VALOR-ANTES    TO WS-AUD-VALOR-EDT
+              MOVE WS-AUD-VALOR-EDT  TO WS-AUD-ANTES
+              MOVE WS-VALOR          TO WS-AUD-VALOR-EDT
+              MOVE WS-AUD-VALOR-EDT  TO WS-AUD-DEPOIS
+              PERFORM 9000-GRAVA-AUDITORIA
+           END-IF.
+           IF WS-QTD-ANTES NOT = WS-QTD
+              MOVE "QUANTIDADE"      TO WS-AUD-CAMPO
+              MOVE WS-QTD-ANTES      TO WS-AUD-VALOR-EDT
+              MOVE WS-AUD-VALOR-EDT  TO WS-AUD-ANTES
+              MOVE WS-QTD            TO WS-AUD-VALOR-EDT
+              MOVE WS-AUD-VALOR-EDT  TO WS-AUD-DEPOIS
+              PERFORM 9000-GRAVA-AUDITORIA
+           END-IF.
+           IF WS-DESCRICAO-ANTES NOT = WS-DESCRICAO
+              MOVE "DESCRICAO"       TO WS-AUD-CAMPO
+              MOVE WS-DESCRICAO-ANTES TO WS-AUD-ANTES
+              MOVE WS-DESCRICAO      TO WS-AUD-DEPOIS
+              PERFORM 9000-GRAVA-AUDITORIA
+           END-IF.
+           IF WS-UNIDADE-ANTES NOT = WS-UNIDADE
+              MOVE "UNIDADE"         TO WS-AUD-CAMPO
+              MOVE WS-UNIDADE-ANTES  TO WS-AUD-ANTES
+              MOVE WS-UNIDADE        TO WS-AUD-DEPOIS
+              PERFORM 9000-GRAVA-AUDITORIA
+           END-IF.
+
        00001-MENU-OPCOES.
            DISPLAY " ".
            DISPLAY "====00001-MENU-OPCOES====".
-           DISPLAY "OPCOES:".    
-           DISPLAY "1) ADICIONA PRODUTO". 
-           DISPLAY "2) REMOVE PRODUTO - NOT IMPLEMENTED". 
-           DISPLAY "3) ATUALIZA PRODUTO - NOT IMPLEMENTED". 
-           DISPLAY "4) CONSULTA PRODUTO". 
+           DISPLAY "OPCOES:".
+           DISPLAY "1) ADICIONA PRODUTO".
+           DISPLAY "2) REMOVE PRODUTO".
+           DISPLAY "3) ATUALIZA PRODUTO".
+           DISPLAY "4) CONSULTA PRODUTO POR PID".
+           DISPLAY "5) CONSULTA PRODUTO POR NOME".
            DISPLAY " ".
-           DISPLAY "5) SAIR DO PROGRAMA".
+           DISPLAY "6) SAIR DO PROGRAMA".
            ACCEPT  WS-OPCAO.
 
            EVALUATE WS-OPCAO
               WHEN 1 PERFORM 00002-CREATE-PRODUTO
-              WHEN 2
-                 DISPLAY "DELETE"
-              WHEN 3
-                 DISPLAY "UPDATE"
+              WHEN 2 PERFORM 00003-DELETE-PRODUTO
+              WHEN 3 PERFORM 00004-UPDATE-PRODUTO
               WHEN 4 PERFORM 00002-SELECT-PRODUTO
-              WHEN 5 
+              WHEN 5 PERFORM 00005-SELECT-PRODUTO-POR-NOME
+              WHEN 6
                  MOVE 1 TO WS-EXIT
               WHEN OTHER
                  DISPLAY "OPCAO INVALIDA."
@@ -179,20 +442,32 @@
 
        00002-CREATE-PRODUTO.
            DISPLAY "CRIA UM NOVO PRODUTO".
-           DISPLAY "NOME: " WITH NO ADVANCING.
-           ACCEPT WS-NOME.
-           DISPLAY "VALOR: " WITH NO ADVANCING.
-           ACCEPT WS-VALOR.
-           DISPLAY "QUANTIDADE: " WITH NO ADVANCING.
-           ACCEPT WS-QTD.
+           MOVE SPACES TO WS-NOME.
+           PERFORM 00002-PEDE-NOME UNTIL WS-NOME NOT = SPACES.
+
+           MOVE ZERO TO WS-VALOR.
+           PERFORM 00002-PEDE-VALOR UNTIL WS-VALOR > 0.
+
+           MOVE ZERO TO WS-QTD.
+           PERFORM 00002-PEDE-QTD UNTIL WS-QTD > 0.
+
            DISPLAY "DESCRICAO: " WITH NO ADVANCING.
            ACCEPT WS-DESCRICAO.
 
+           MOVE SPACES TO WS-CATEGORIA.
+           PERFORM 00002-PEDE-CATEGORIA UNTIL WS-CATEGORIA NOT = SPACES.
+
+           DISPLAY "UNIDADE DE MEDIDA (UN, KG, CX, ...): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-UNIDADE.
+
            ADD 1 TO WS-ULTIMO-PID.
            MOVE WS-ULTIMO-PID TO WS-PID.
+           PERFORM 00002-MONTA-CODIGO.
 
            DISPLAY "--------------"
            DISPLAY WS-PRODUTO.
+           DISPLAY "CODIGO DO PRODUTO: " WS-PRODUTO-CODIGO.
            DISPLAY "--------------"
 
            WRITE REG-PRODUTO FROM WS-PRODUTO
@@ -200,7 +475,43 @@
                  DISPLAY "CODIGO DE PRODUTO JAH EXISTE" WS-ULTIMO-PID
                  MOVE 1 TO WS-EXIT
               NOT INVALID KEY
-                 DISPLAY "PRODUTO ARMAZENADO".
+                 DISPLAY "PRODUTO ARMAZENADO"
+                 MOVE "CRIACAO"    TO WS-AUD-CAMPO
+                 MOVE SPACES       TO WS-AUD-ANTES
+                 MOVE WS-NOME      TO WS-AUD-DEPOIS
+                 PERFORM 9000-GRAVA-AUDITORIA
+                 PERFORM 9002-GRAVA-ULTIMO-PID.
+
+       00002-PEDE-NOME.
+           DISPLAY "NOME: " WITH NO ADVANCING.
+           ACCEPT WS-NOME.
+           MOVE WS-NOME TO WS-NOME-LIMPO.
+           CALL "PROG015-LIMPA-NOME" USING WS-NOME-LIMPO.
+           MOVE WS-NOME-LIMPO TO WS-NOME.
+           IF WS-NOME = SPACES
+              DISPLAY "-- NOME INVALIDO, NAO PODE SER EM BRANCO".
+
+       00002-PEDE-CATEGORIA.
+           DISPLAY "CATEGORIA (3 LETRAS): " WITH NO ADVANCING.
+           ACCEPT WS-CATEGORIA.
+           IF WS-CATEGORIA = SPACES
+              DISPLAY "-- CATEGORIA INVALIDA, NAO PODE SER EM BRANCO".
+
+       00002-MONTA-CODIGO.
+           MOVE WS-CATEGORIA TO WS-COD-CATEGORIA.
+           MOVE WS-PID       TO WS-COD-PID.
+
+       00002-PEDE-VALOR.
+           DISPLAY "VALOR: " WITH NO ADVANCING.
+           ACCEPT WS-VALOR.
+           IF WS-VALOR NOT > 0
+              DISPLAY "-- VALOR INVALIDO, DEVE SER MAIOR QUE ZERO".
+
+       00002-PEDE-QTD.
+           DISPLAY "QUANTIDADE: " WITH NO ADVANCING.
+           ACCEPT WS-QTD.
+           IF WS-QTD NOT > 0
+              DISPLAY "-- QUANTIDADE INVALIDA, DEVE SER MAIOR QUE ZERO".
 
        00002-SELECT-PRODUTO.
            DISPLAY "CONSULTA PRODUTO".
@@ -215,14 +526,104 @@
                     DISPLAY "ERRO AO LOCALIZAR REGISTRO"
                 NOT INVALID KEY
                     MOVE REG-PRODUTO TO WS-PRODUTO
+                    PERFORM 00002-MONTA-CODIGO
                     DISPLAY " "
+                    DISPLAY "CODIGO: " WITH NO ADVANCING
+                    DISPLAY WS-PRODUTO-CODIGO
                     DISPLAY "NOME: " WITH NO ADVANCING
                     DISPLAY WS-NOME
+                    MOVE WS-VALOR TO WS-VALOR-EDT
+                    DISPLAY "VALOR: " WITH NO ADVANCING
+                    DISPLAY WS-VALOR-EDT
+                    DISPLAY "QUANTIDADE: " WITH NO ADVANCING
+                    DISPLAY WS-QTD
+                    DISPLAY "UNIDADE: " WITH NO ADVANCING
+                    DISPLAY WS-UNIDADE
+                    DISPLAY "DESCRICAO: " WITH NO ADVANCING
+                    DISPLAY WS-DESCRICAO.
+
+       00005-SELECT-PRODUTO-POR-NOME.
+           DISPLAY "CONSULTA PRODUTO POR NOME".
+           DISPLAY "NOME: " WITH NO ADVANCING.
+           ACCEPT WS-NOME.
+
+           MOVE WS-NOME TO RP-NOME.
+           READ FD-PRODUTOS RECORD KEY RP-NOME
+                INVALID KEY
+                    DISPLAY "ERRO AO LOCALIZAR REGISTRO"
+                NOT INVALID KEY
+                    MOVE REG-PRODUTO TO WS-PRODUTO
+                    PERFORM 00002-MONTA-CODIGO
+                    DISPLAY " "
+                    DISPLAY "PID: " WITH NO ADVANCING
+                    DISPLAY WS-PID
+                    DISPLAY "CODIGO: " WITH NO ADVANCING
+                    DISPLAY WS-PRODUTO-CODIGO
+                    MOVE WS-VALOR TO WS-VALOR-EDT
                     DISPLAY "VALOR: " WITH NO ADVANCING
-                    DISPLAY WS-VALOR
+                    DISPLAY WS-VALOR-EDT
                     DISPLAY "QUANTIDADE: " WITH NO ADVANCING
                     DISPLAY WS-QTD
+                    DISPLAY "UNIDADE: " WITH NO ADVANCING
+                    DISPLAY WS-UNIDADE
                     DISPLAY "DESCRICAO: " WITH NO ADVANCING
                     DISPLAY WS-DESCRICAO.
 
+       00003-DELETE-PRODUTO.
+           DISPLAY "REMOVE PRODUTO".
+           DISPLAY "PID: " WITH NO ADVANCING.
+           ACCEPT WS-PID.
+
+           MOVE WS-PID TO RP-PID.
+           READ FD-PRODUTOS RECORD KEY RP-PID
+                INVALID KEY
+                    DISPLAY "ERRO AO LOCALIZAR REGISTRO"
+                NOT INVALID KEY
+                    MOVE REG-PRODUTO TO WS-PRODUTO
+                    DELETE FD-PRODUTOS RECORD
+                        INVALID KEY
+                           DISPLAY "ERRO AO REMOVER PRODUTO"
+                        NOT INVALID KEY
+                           DISPLAY "PRODUTO REMOVIDO --> " WS-PID
+                           MOVE "REMOCAO"    TO WS-AUD-CAMPO
+                           MOVE WS-NOME      TO WS-AUD-ANTES
+                           MOVE SPACES       TO WS-AUD-DEPOIS
+                           PERFORM 9000-GRAVA-AUDITORIA.
+
+       00004-UPDATE-PRODUTO.
+           DISPLAY "ATUALIZA PRODUTO".
+           DISPLAY "PID: " WITH NO ADVANCING.
+           ACCEPT WS-PID.
+
+           MOVE WS-PID TO RP-PID.
+           READ FD-PRODUTOS RECORD KEY RP-PID
+                INVALID KEY
+                    DISPLAY "ERRO AO LOCALIZAR REGISTRO"
+                NOT INVALID KEY
+                    MOVE REG-PRODUTO TO WS-PRODUTO
+                    MOVE REG-PRODUTO TO WS-PRODUTO-ANTES
+                    MOVE WS-VALOR TO WS-VALOR-EDT
+                    DISPLAY "VALOR ATUAL: " WS-VALOR-EDT
+                    MOVE ZERO TO WS-VALOR
+                    PERFORM 00002-PEDE-VALOR UNTIL WS-VALOR > 0
+                    DISPLAY "QUANTIDADE ATUAL: " WS-QTD
+                    MOVE ZERO TO WS-QTD
+                    PERFORM 00002-PEDE-QTD UNTIL WS-QTD > 0
+                    DISPLAY "DESCRICAO ATUAL: " WS-DESCRICAO
+                    DISPLAY "NOVA DESCRICAO: " WITH NO ADVANCING
+                    ACCEPT WS-DESCRICAO
+                    DISPLAY "UNIDADE ATUAL: " WS-UNIDADE
+                    DISPLAY "NOVA UNIDADE: " WITH NO ADVANCING
+                    ACCEPT WS-UNIDADE
+                    MOVE WS-VALOR TO RP-VALOR
+                    MOVE WS-QTD TO RP-QTD
+                    MOVE WS-DESCRICAO TO RP-DESCRICAO
+                    MOVE WS-UNIDADE TO RP-UNIDADE
+                    REWRITE REG-PRODUTO
+                        INVALID KEY
+                           DISPLAY "ERRO AO ATUALIZAR PRODUTO"
+                        NOT INVALID KEY
+                           DISPLAY "PRODUTO ATUALIZADO --> " WS-PID
+                           PERFORM 9001-AUDITA-ATUALIZACAO.
+
        END PROGRAM PROG007_LOJA.
