@@ -0,0 +1,149 @@
+      ******************************************************************
+      * Author: ENIO BASSO
+      * Date: 2018-02-26
+      * Purpose: COBOL STUDY - Importacao de Produtos por Arquivo
+      *          Delimitado
+      *          Le um arquivo texto com um produto por linha, campos
+      *          separados por ";"
+      *          (PID;NOME;VALOR;QTD;DESCRICAO;CATEGORIA;UNIDADE), usa
+      *          UNSTRING para separar os campos e grava cada linha em
+      *          FD-PRODUTOS, para carregar o catalogo em lote em vez de
+      *          digitar produto por produto no menu do PROG007_LOJA.
+      *
+      * Para programar sugiro: o OpenCobolIDE para o Visual Studio Code
+      *
+      * Compilo com o gnu-cobol usando a seguinte command line:
+      * cobc -x -o bin/prog011_importa_produtos -std=default -I copybooks prog011_importa_produtos.cob && ./bin/prog011_importa_produtos
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG011-IMPORTA-PRODUTOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FD-PRODUTOS ASSIGN TO WS-PROD-FILENAME
+                              ORGANIZATION INDEXED
+                              ACCESS MODE DYNAMIC
+                              RECORD KEY IS RP-PID
+                              ALTERNATE RECORD KEY IS RP-NOME
+                              FILE STATUS WS-FILE-STATUS-PROD.
+
+      * ARQUIVO TEXTO DELIMITADO A IMPORTAR.
+           SELECT FD-IMPORTACAO ASSIGN TO "PROG10-IMPORT.TXT"
+                              ORGANIZATION LINE SEQUENTIAL
+                              FILE STATUS WS-FILE-STATUS-IMP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * FILE DESCRIPTOR
+       FD FD-PRODUTOS
+          BLOCK CONTAINS 810 RECORDS
+          RECORD CONTAINS 69 CHARACTERS.
+           COPY PRODUTO.CPY.
+
+       FD FD-IMPORTACAO
+          RECORD CONTAINS 80 CHARACTERS.
+       01 REG-IMPORTACAO             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      ************ VARIAVES PARA OS ARQUIVOS ************
+           COPY PRODFILE.CPY.
+
+       77 WS-FILE-STATUS-PROD       PIC 9(02).
+       77 WS-FILE-STATUS-IMP        PIC 9(02).
+
+      ************* VARIAVEIS PARA A LINHA IMPORTADA ************
+       01 WS-CAMPOS-IMPORTACAO.
+          02 WS-IMP-PID             PIC 9(10).
+          02 WS-IMP-NOME            PIC X(10).
+          02 WS-IMP-VALOR           PIC 9(10)V9(02).
+          02 WS-IMP-QTD             PIC 9(10)V9(02).
+          02 WS-IMP-DESCRICAO       PIC X(20).
+          02 WS-IMP-CATEGORIA       PIC X(03).
+          02 WS-IMP-UNIDADE         PIC X(02).
+
+      ************* VARIAVEIS PARA CONTADORES ************
+       77 WS-CONT-LIDOS             PIC 9(05) VALUE ZERO.
+       77 WS-CONT-IMPORTADOS        PIC 9(05) VALUE ZERO.
+       77 WS-CONT-ERROS             PIC 9(05) VALUE ZERO.
+
+       77 WS-FIM-ARQUIVO            PIC 9(01) VALUE ZERO.
+           88 FIM-DO-ARQUIVO        VALUE 1.
+       77 WS-ARQUIVOS-OK            PIC 9(01) VALUE ZERO.
+           88 ARQUIVOS-OK           VALUE 1.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 00000-ABRE-ARQUIVOS.
+
+           IF ARQUIVOS-OK
+              PERFORM 00001-LER-LINHA
+              PERFORM 00002-PROCESSA-LINHA UNTIL FIM-DO-ARQUIVO
+              PERFORM 00003-RODAPE
+              CLOSE FD-PRODUTOS
+              CLOSE FD-IMPORTACAO
+           END-IF.
+
+           STOP RUN.
+
+       00000-ABRE-ARQUIVOS.
+           MOVE 0 TO WS-FILE-STATUS-PROD.
+           OPEN I-O FD-PRODUTOS.
+           MOVE 0 TO WS-FILE-STATUS-IMP.
+           OPEN INPUT FD-IMPORTACAO.
+
+           IF WS-FILE-STATUS-PROD NOT = 0
+              DISPLAY "-- ERRO AO ABRIR ARQUIVO DE PRODUTOS -->"
+                      WS-FILE-STATUS-PROD
+           ELSE
+           IF WS-FILE-STATUS-IMP NOT = 0
+              DISPLAY "-- ERRO AO ABRIR ARQUIVO DE IMPORTACAO -->"
+                      WS-FILE-STATUS-IMP
+              CLOSE FD-PRODUTOS
+           ELSE
+              MOVE 1 TO WS-ARQUIVOS-OK.
+
+       00001-LER-LINHA.
+           READ FD-IMPORTACAO
+                AT END
+                   MOVE 1 TO WS-FIM-ARQUIVO
+                NOT AT END
+                   ADD 1 TO WS-CONT-LIDOS.
+
+       00002-PROCESSA-LINHA.
+           PERFORM 00004-SEPARA-CAMPOS.
+           MOVE WS-IMP-PID       TO RP-PID.
+           MOVE WS-IMP-NOME      TO RP-NOME.
+           MOVE WS-IMP-VALOR     TO RP-VALOR.
+           MOVE WS-IMP-QTD       TO RP-QTD.
+           MOVE WS-IMP-DESCRICAO TO RP-DESCRICAO.
+           MOVE WS-IMP-CATEGORIA TO RP-CATEGORIA.
+           MOVE WS-IMP-UNIDADE   TO RP-UNIDADE.
+           WRITE REG-PRODUTO
+                 INVALID KEY
+                    ADD 1 TO WS-CONT-ERROS
+                    DISPLAY "-- PID JA CADASTRADO --> " WS-IMP-PID
+                 NOT INVALID KEY
+                    ADD 1 TO WS-CONT-IMPORTADOS.
+           PERFORM 00001-LER-LINHA.
+
+       00004-SEPARA-CAMPOS.
+           UNSTRING REG-IMPORTACAO DELIMITED BY ";"
+                    INTO WS-IMP-PID
+                         WS-IMP-NOME
+                         WS-IMP-VALOR
+                         WS-IMP-QTD
+                         WS-IMP-DESCRICAO
+                         WS-IMP-CATEGORIA
+                         WS-IMP-UNIDADE.
+
+       00003-RODAPE.
+           DISPLAY " ".
+           DISPLAY "==== IMPORTACAO DE PRODUTOS ====".
+           DISPLAY "LINHAS LIDAS........: " WS-CONT-LIDOS.
+           DISPLAY "PRODUTOS IMPORTADOS.: " WS-CONT-IMPORTADOS.
+           DISPLAY "ERROS...............: " WS-CONT-ERROS.
+
+       END PROGRAM PROG011-IMPORTA-PRODUTOS.
