@@ -37,22 +37,86 @@
        INPUT-OUTPUT SECTION.
 
       *      nomeia e associa arquivos e perifericos.
-      *FILE-CONTROL.
-      *         SELECT XPTO00005 ASSIGN to XMS70111
+       FILE-CONTROL.
+      * ARMAZENA O ULTIMO JOB ID USADO, PARA QUE CADA EXECUCAO DESTE
+      * PROGRAMA RECEBA UM NUMERO DE JOB SEQUENCIAL E UNICO NOS
+      * BANNERS DE INICIO/FIM.
+           SELECT FD-JOB-KEY ASSIGN TO "PROG01-JOB.KEY"
+                              ORGANIZATION LINE SEQUENTIAL
+                              FILE STATUS WS-FILE-STATUS-JOB-KEY.
 
       *I-O-CONTROL. define tecnicas de controle do programa.
 
 
        DATA DIVISION.
 
-      * FILE SECTION.  descricao dos arquivos e registros.
-      * WORKING-STORAGE SECTION. aqui declara as variaveis.
+       FILE SECTION.
+       FD FD-JOB-KEY.
+       01 REGISTRO-JOB-KEY      PIC 9(10).
+
       * LINKAGE SECTION. comunicaocao com outros programas.
       * SCREEN SECTION. definicao de telas
 
+       WORKING-STORAGE SECTION.
+      ************* VARIAVEIS PARA O CABECALHO DE JOB ************
+       77 WS-DATA-EXEC          PIC 9(08).
+       77 WS-HORA-EXEC          PIC 9(08).
+       77 WS-FILE-STATUS-JOB-KEY PIC 9(02).
+       77 WS-JOB-ID              PIC 9(10) VALUE ZERO.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM 0000-JOB-INICIO.
+
             DISPLAY "Hello world"
             display "Enio Basso - 2"
+
+            PERFORM 9999-JOB-FIM.
             STOP RUN.
+
+       0000-JOB-INICIO.
+           PERFORM 0001-PROXIMO-JOB-ID.
+           ACCEPT WS-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EXEC FROM TIME.
+           DISPLAY "=========================================".
+           DISPLAY "JOB PROG0001 - JOBID " WS-JOB-ID
+                   " - INICIO " WS-DATA-EXEC " "
+                   WS-HORA-EXEC.
+           DISPLAY "=========================================".
+
+      ******************************************************************
+      * LE O ULTIMO JOB ID GRAVADO, SOMA 1 E REGRAVA O ARQUIVO DE
+      * CHAVE, PARA QUE O NUMERO DE JOB SEJA UNICO E CRESCENTE ENTRE
+      * EXECUCOES.
+      ******************************************************************
+       0001-PROXIMO-JOB-ID.
+           MOVE 0 TO WS-FILE-STATUS-JOB-KEY.
+           OPEN INPUT FD-JOB-KEY.
+
+           IF WS-FILE-STATUS-JOB-KEY = 0
+              READ FD-JOB-KEY INTO WS-JOB-ID
+              CLOSE FD-JOB-KEY
+           ELSE
+              MOVE 0 TO WS-JOB-ID.
+
+           ADD 1 TO WS-JOB-ID.
+
+           MOVE 0 TO WS-FILE-STATUS-JOB-KEY.
+           OPEN OUTPUT FD-JOB-KEY.
+           IF WS-FILE-STATUS-JOB-KEY = 0
+              WRITE REGISTRO-JOB-KEY FROM WS-JOB-ID
+              CLOSE FD-JOB-KEY
+           ELSE
+              DISPLAY "-- ERRO AO GRAVAR ARQUIVO DE JOB ID -->"
+                      WS-FILE-STATUS-JOB-KEY.
+
+       9999-JOB-FIM.
+           ACCEPT WS-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EXEC FROM TIME.
+           DISPLAY "=========================================".
+           DISPLAY "JOB PROG0001 - JOBID " WS-JOB-ID
+                   " - FIM    " WS-DATA-EXEC " "
+                   WS-HORA-EXEC.
+           DISPLAY "=========================================".
+
        END PROGRAM PROG0001.
