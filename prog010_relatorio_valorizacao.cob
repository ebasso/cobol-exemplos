@@ -0,0 +1,120 @@
+      ******************************************************************
+      * Author: ENIO BASSO
+      * Date: 2018-02-26
+      * Purpose: COBOL STUDY - Relatorio de Valorizacao de Estoque
+      *          Le o catalogo de produtos (FD-PRODUTOS) sequencialmente,
+      *          calcula RP-VALOR * RP-QTD por item e imprime o total
+      *          geral, para o fechamento mensal do financeiro.
+      *
+      * Para programar sugiro: o OpenCobolIDE para o Visual Studio Code
+      *
+      * Compilo com o gnu-cobol usando a seguinte command line:
+      * cobc -x -o bin/prog010_relatorio_valorizacao -std=default -I copybooks prog010_relatorio_valorizacao.cob && ./bin/prog010_relatorio_valorizacao
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG010-RELATORIO-VALORIZACAO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FD-PRODUTOS ASSIGN TO WS-PROD-FILENAME
+                              ORGANIZATION INDEXED
+                              ACCESS MODE SEQUENTIAL
+                              RECORD KEY IS RP-PID
+                              ALTERNATE RECORD KEY IS RP-NOME
+                              FILE STATUS WS-FILE-STATUS-PROD.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * FILE DESCRIPTOR
+       FD FD-PRODUTOS
+          BLOCK CONTAINS 810 RECORDS
+          RECORD CONTAINS 69 CHARACTERS.
+           COPY PRODUTO.CPY.
+
+       WORKING-STORAGE SECTION.
+      ************ VARIAVES PARA OS ARQUIVOS ************
+           COPY PRODFILE.CPY.
+
+       77 WS-FILE-STATUS-PROD       PIC 9(02).
+
+      ************* VARIAVEIS PARA OS CALCULOS ************
+       77 WS-VALOR-ITEM             PIC 9(12)V9(02) VALUE ZERO.
+       77 WS-VALOR-TOTAL            PIC 9(14)V9(02) VALUE ZERO.
+       77 WS-VALOR-TOTAL-EDT        PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+       77 WS-VALOR-UNIT-EDT         PIC Z,ZZZ,ZZZ,ZZ9.99.
+       77 WS-VALOR-ITEM-EDT         PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+      ************* VARIAVEIS PARA CONTADORES ************
+       77 WS-CONT-LIDOS             PIC 9(05) VALUE ZERO.
+
+       77 WS-FIM-ARQUIVO            PIC 9(01) VALUE ZERO.
+           88 FIM-DO-ARQUIVO        VALUE 1.
+       77 WS-ARQUIVO-ABERTO         PIC 9(01) VALUE ZERO.
+           88 ARQUIVO-ABERTO        VALUE 1.
+
+       LINKAGE SECTION.
+      * STATUS DE RETORNO PARA O PROCESSO CHAMADOR (PROG014-BATCH-
+      * NOTURNO): 0 = RELATORIO GERADO, NAO-ZERO = FALHA AO ABRIR
+      * O CATALOGO DE PRODUTOS.
+       01 LK-STATUS                 PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-STATUS.
+       MAIN-PROCEDURE.
+           MOVE 0 TO LK-STATUS.
+           PERFORM 00000-OPEN-FILE-PRODUTOS.
+
+           IF ARQUIVO-ABERTO
+              PERFORM 00001-CABECALHO
+              PERFORM 00004-LER-PRODUTO
+              PERFORM 00002-LISTA-PRODUTOS UNTIL FIM-DO-ARQUIVO
+              PERFORM 00003-RODAPE
+              CLOSE FD-PRODUTOS
+           ELSE
+              MOVE WS-FILE-STATUS-PROD TO LK-STATUS.
+
+           GOBACK.
+
+       00000-OPEN-FILE-PRODUTOS.
+           MOVE 0 TO WS-FILE-STATUS-PROD.
+           OPEN INPUT FD-PRODUTOS.
+
+           IF WS-FILE-STATUS-PROD NOT = 0
+              DISPLAY "-- ERRO AO ABRIR ARQUIVO DE PRODUTOS -->"
+                      WS-FILE-STATUS-PROD
+           ELSE
+              MOVE 1 TO WS-ARQUIVO-ABERTO.
+
+       00001-CABECALHO.
+           DISPLAY " ".
+           DISPLAY "==== RELATORIO DE VALORIZACAO DE ESTOQUE ====".
+           DISPLAY " ".
+
+       00002-LISTA-PRODUTOS.
+           COMPUTE WS-VALOR-ITEM ROUNDED = RP-VALOR * RP-QTD.
+           ADD WS-VALOR-ITEM TO WS-VALOR-TOTAL.
+           MOVE RP-VALOR      TO WS-VALOR-UNIT-EDT.
+           MOVE WS-VALOR-ITEM TO WS-VALOR-ITEM-EDT.
+           DISPLAY "PID: " RP-PID
+                   "  NOME: " RP-NOME
+                   "  VALOR UNIT: " WS-VALOR-UNIT-EDT
+                   "  QTD: " RP-QTD
+                   "  VALOR TOTAL: " WS-VALOR-ITEM-EDT.
+           PERFORM 00004-LER-PRODUTO.
+
+       00003-RODAPE.
+           MOVE WS-VALOR-TOTAL TO WS-VALOR-TOTAL-EDT.
+           DISPLAY " ".
+           DISPLAY "PRODUTOS LIDOS.......: " WS-CONT-LIDOS.
+           DISPLAY "VALOR TOTAL DO ESTOQUE: " WS-VALOR-TOTAL-EDT.
+
+       00004-LER-PRODUTO.
+           READ FD-PRODUTOS NEXT RECORD
+                AT END
+                   MOVE 1 TO WS-FIM-ARQUIVO
+                NOT AT END
+                   ADD 1 TO WS-CONT-LIDOS.
+
+       END PROGRAM PROG010-RELATORIO-VALORIZACAO.
